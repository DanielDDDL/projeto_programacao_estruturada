@@ -0,0 +1,86 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BACKUPLIVRO.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL ARQ-ORIGEM
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-ORI.
+
+                   SELECT OPTIONAL ARQ-BACKUP
+                   ASSIGN TO W-NOME-ARQ-BACKUP
+                   ORGANIZATION SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-BKP.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  ARQ-ORIGEM
+             LABEL RECORD STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-BACKUP
+             LABEL RECORD STANDARD.
+         01  REG-LIVRO-BKP  PIC X(173).
+
+         WORKING-STORAGE SECTION.
+         77  W-COD-ERRO-ORI  PIC XX  VALUE SPACES.
+         77  W-COD-ERRO-BKP  PIC XX  VALUE SPACES.
+         77  W-FIM-ARQUIVO   PIC X   VALUE "N".
+             88  FIM-ARQUIVO         VALUE "S".
+         77  W-DATA-SIST-BKP PIC 9(8) VALUE ZEROS.
+         77  W-NOME-ARQ-BACKUP PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           IF  W-COD-ERRO-ORI = "00" OR W-COD-ERRO-ORI = "05"
+               PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO
+           END-IF.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           *> FAZ UMA COPIA INTEGRAL DE "livros.dat" PARA UM ARQUIVO
+           *> DE BACKUP DATADO (livrosAAAAMMDD.bak) ANTES QUE ALTERAR
+           *> OU EXCLUSAO MODIFIQUEM O CADASTRO, PARA NAO SOBRESCREVER
+           *> O BACKUP DE EXECUCOES ANTERIORES.
+           ACCEPT W-DATA-SIST-BKP FROM DATE YYYYMMDD.
+           STRING "livros" DELIMITED BY SIZE
+                  W-DATA-SIST-BKP DELIMITED BY SIZE
+                  ".bak" DELIMITED BY SIZE
+               INTO W-NOME-ARQ-BACKUP
+           END-STRING.
+           OPEN INPUT ARQ-ORIGEM.
+           IF  W-COD-ERRO-ORI = "00" OR W-COD-ERRO-ORI = "05"
+               OPEN OUTPUT ARQ-BACKUP
+               PERFORM LER-PROXIMO-LIVRO
+           END-IF.
+
+       PROCESSAMENTO.
+           MOVE REG-LIVRO TO REG-LIVRO-BKP.
+           WRITE REG-LIVRO-BKP.
+           PERFORM LER-PROXIMO-LIVRO.
+
+       LER-PROXIMO-LIVRO.
+           READ ARQ-ORIGEM NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       FINALIZACAO.
+           IF  W-COD-ERRO-ORI = "00" OR W-COD-ERRO-ORI = "05"
+               CLOSE ARQ-BACKUP
+           END-IF.
+           CLOSE ARQ-ORIGEM.
