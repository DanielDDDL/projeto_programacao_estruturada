@@ -3,7 +3,7 @@
        AUTHOR. DANIEL.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-            SPECIAL-NAMES.      
+            SPECIAL-NAMES.
                  DECIMAL-POINT IS COMMA.
 
              INPUT-OUTPUT SECTION.
@@ -11,43 +11,47 @@
                    SELECT OPTIONAL CAD-PRODUTO
                    ASSIGN TO "livros.dat"
                    ORGANIZATION INDEXED
-                   RECORD KEY IS CODPROD
-                   ACCESS RANDOM
+                   RECORD KEY IS COD-LIVRO
+                   ALTERNATE RECORD KEY IS TITULO-LIVRO WITH DUPLICATES
+                   ACCESS DYNAMIC
                    FILE STATUS IS CODERRO.
-                   
+
        DATA DIVISION.
        FILE  SECTION.
        FD  CAD-PRODUTO
            LABEL  RECORD  STANDARD.
-       01  REG-PRODUTO.
-           02  CODPROD         PIC  9(3).
-           02  DESCRI          PIC  X(20).
-           02  PRECO           PIC  9(4)V99.
-           02  FILLER          PIC  X(41).
+       COPY "REGLIVRO.cpy".
+
        WORKING-STORAGE SECTION.
        77  CODERRO   PIC  X(2)  VALUE SPACES.
+       88  STATUS-OK             VALUE "00".
+       88  STATUS-NAO-ENCONTRADO VALUE "23".
+       77  W-LOGIN-OK       PIC X  VALUE "N".
+       77  W-ACESSO-LIBERADO PIC X VALUE "N".
+           88  ACESSO-LIBERADO    VALUE "S".
        77  OPC  PIC X VALUE SPACE.
        88  OPC-OK  VALUE "S" "N".
-       77  W-CODPROD-PESQUISA   PIC 9(3) VALUE ZEROS.
-       77  CODPROD-ED     PIC   ZZ9      VALUE ZEROS.
+       77  W-COD-LIVRO-PESQUISA  PIC 9(3) VALUE ZEROS.
+       77  COD-LIVRO-ED   PIC   ZZ9      VALUE ZEROS.
        77  OPC-ALT        PIC   X  VALUE SPACE.
        77  PRECO-ED       PIC   Z.ZZ9,99 VALUE ZEROS.
-	
-       01  DATA-SIS.
-           02  ANO  PIC  9999.
-           02  MES  PIC  99.
-           02  DIA  PIC  99.
-       01  DATA-DIA.
-           02  DIA  PIC  99/.
-           02  MES  PIC  99/.
-           02  ANO  PIC  9999.
-       01  DATA-COM-BARRA  REDEFINES  DATA-DIA  PIC X(10).
+       77  W-TIPO-PESQUISA      PIC X          VALUE "C".
+           88  PESQUISA-POR-CODIGO             VALUE "C".
+           88  PESQUISA-POR-TITULO             VALUE "T".
+       77  W-TITULO-PESQUISA    PIC X(40)      VALUE SPACES.
+       77  W-TAM-PESQUISA       PIC 99         VALUE ZEROS.
+       77  W-ACHOU-TITULO       PIC X          VALUE "N".
+           88  ACHOU-TITULO                    VALUE "S".
+       77  W-REG-LIVRO-ORIGINAL PIC X(173)     VALUE SPACES.
+       77  W-REG-LIVRO-NOVO     PIC X(173)     VALUE SPACES.
+       77  PRECO-PROMO-ED       PIC   Z.ZZ9,99 VALUE ZEROS.
+       77  PRECO-ATAC-ED        PIC   Z.ZZ9,99 VALUE ZEROS.
 
        SCREEN SECTION.
           01 CLEAR-SCREEN.
              05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
 
-       
+
        PROCEDURE DIVISION.
 
        INICIO.
@@ -57,101 +61,336 @@
            EXIT PROGRAM.
 
        INICIALIZACAO.
-           INITIALIZE DATA-SIS.
-           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
-           PERFORM ABRIR-ARQUIVO.
-           
+           PERFORM VALIDAR-ACESSO.
+           IF  ACESSO-LIBERADO
+               PERFORM ABRIR-ARQUIVO
+           ELSE
+               MOVE "N" TO OPC
+           END-IF.
+
+       VALIDAR-ACESSO.
+           MOVE "N" TO W-LOGIN-OK.
+           CALL "VALIDARLOGIN" USING W-LOGIN-OK.
+           IF  W-LOGIN-OK = "S"
+               MOVE "S" TO W-ACESSO-LIBERADO
+           ELSE
+               MOVE "N" TO W-ACESSO-LIBERADO
+               DISPLAY CLEAR-SCREEN
+               DISPLAY "ACESSO NEGADO - OPERACAO CANCELADA" AT 1310
+               STOP "   <ENTER> PARA CONTINUAR"
+           END-IF.
+
        PROCESSAMENTO.
            PERFORM  FORMATAR-TELA.
-           PERFORM  ROTINA-LEITURA
+           PERFORM  ROTINA-LEITURA.
            PERFORM  ROTINA-ALTERACAO.
            PERFORM  RECEBER-OPCAO-CONTINUIDADE.
 
        FORMATAR-TELA.
-           INITIALIZE DATA-DIA CODERRO REG-PRODUTO W-CODPROD-PESQUISA.
-           MOVE ZEROS TO CODPROD-ED   PRECO-ED.
-           MOVE CORR DATA-SIS TO DATA-DIA.
+           INITIALIZE CODERRO REG-LIVRO W-COD-LIVRO-PESQUISA.
+           MOVE ZEROS TO COD-LIVRO-ED PRECO-ED PRECO-PROMO-ED
+               PRECO-ATAC-ED.
+           MOVE "C" TO W-TIPO-PESQUISA.
+           MOVE SPACES TO W-TITULO-PESQUISA.
            DISPLAY  CLEAR-SCREEN.
-	         DISPLAY  "ALTERACAO DE CADASTRO DE PRODUTOS"  AT 0515.
-           DISPLAY   DATA-DIA  AT  0722.
-	         DISPLAY  "CODIGO:"   AT  1010.
-           DISPLAY  "DESCRICAO:"   AT  1210.
-           DISPLAY  "PRECO UNIT.:"   AT  1410.
-           DISPLAY  "OUTRO REGISTRO?(S/N): " AT  2010.
+           CALL "CABECALHO".
+           DISPLAY  "ALTERACAO DE CADASTRO DE LIVROS"  AT 1310.
+           DISPLAY  "CODIGO:"   AT  1702.
+           DISPLAY  "TITULO:"   AT  1902.
+           DISPLAY  "AUTOR:"    AT  2102.
+           DISPLAY  "ESTOQUE:"  AT  2302.
+           DISPLAY  "PRECO UNIT.:"   AT  2502.
+           DISPLAY  "CATEGORIA:"     AT  2702.
+           DISPLAY  "EDITORA:"       AT  2902.
+           DISPLAY  "ANO DE PUBLICACAO:" AT 3102.
+           DISPLAY  "PRECO PROMOCIONAL:" AT 3302.
+           DISPLAY  "PRECO ATACADO:"     AT 3502.
+           DISPLAY  "QTD MINIMA ATACADO:" AT 3702.
+           DISPLAY  "OUTRO REGISTRO?(S/N): " AT  4102.
 
        ROTINA-LEITURA.
-           DISPLAY  "DIGITE O CODIGO DO PRODUTO A ALTERAR"  AT 0910
-           ACCEPT CODPROD-ED  AT 1022.
-           MOVE CODPROD-ED  TO  CODPROD    
+           DISPLAY "PESQUISAR POR (C)ODIGO OU (T)ITULO?" AT 1502.
+           PERFORM WITH TEST AFTER UNTIL
+                   PESQUISA-POR-CODIGO OR PESQUISA-POR-TITULO
+               ACCEPT W-TIPO-PESQUISA AT 1539 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-TIPO-PESQUISA)
+                 TO W-TIPO-PESQUISA
+               IF  PESQUISA-POR-CODIGO OR PESQUISA-POR-TITULO
+                   DISPLAY "     " AT 1542
+               ELSE
+                   DISPLAY "DIGITE C OU T" AT 1542
+               END-IF
+           END-PERFORM.
+
+           IF PESQUISA-POR-TITULO
+               PERFORM ROTINA-LEITURA-POR-TITULO
+           END-IF.
+
+           DISPLAY "                                    " AT 1502.
+           DISPLAY  "DIGITE O CODIGO DO LIVRO A ALTERAR"  AT 1502.
+           ACCEPT COD-LIVRO-ED  AT 1722.
+           MOVE COD-LIVRO-ED  TO  COD-LIVRO.
            READ CAD-PRODUTO
-           IF  CODERRO NOT = "00"
-               DISPLAY "PRODUTO NAO FOI ENCONTRADO" AT 1040 WITH BLINK
+           IF  STATUS-OK
+               MOVE  REG-LIVRO  TO  W-REG-LIVRO-ORIGINAL
+               DISPLAY  TITULO-LIVRO  AT 1922
+               DISPLAY  AUTOR-LIVRO   AT 2122
+               DISPLAY  QTD-ESTOQUE   AT 2322
+               MOVE  PRECO-LIVRO   TO   PRECO-ED
+               DISPLAY  PRECO-ED   AT  2522
+               DISPLAY  CATEGORIA-LIVRO  AT 2713
+               DISPLAY  EDITORA-LIVRO    AT 2911
+               DISPLAY  ANO-PUBLICACAO   AT 3121
+               MOVE  PRECO-PROMOCIONAL TO PRECO-PROMO-ED
+               DISPLAY  PRECO-PROMO-ED  AT 3321
+               MOVE  PRECO-ATACADO     TO PRECO-ATAC-ED
+               DISPLAY  PRECO-ATAC-ED   AT 3517
+               DISPLAY  QTD-MIN-ATACADO AT 3721
            ELSE
-               DISPLAY  DESCRI  AT 1222
-               MOVE  PRECO   TO   PRECO-ED
-               DISPLAY  PRECO-ED   AT  1422
+               IF  STATUS-NAO-ENCONTRADO
+                   DISPLAY "LIVRO NAO FOI ENCONTRADO" AT 1542
+                           WITH BLINK
+               ELSE
+                   DISPLAY "ERRO AO LER REGISTRO (STATUS " CODERRO ")"
+                           AT 1542 WITH BLINK
+               END-IF
            END-IF.
 
+       ROTINA-LEITURA-POR-TITULO.
+           DISPLAY "                                    " AT 1502.
+           DISPLAY "DIGITE PARTE DO TITULO A PESQUISAR"    AT 1502.
+           MOVE SPACES TO W-TITULO-PESQUISA.
+           ACCEPT W-TITULO-PESQUISA AT 1722.
+           MOVE FUNCTION TRIM (W-TITULO-PESQUISA) TO W-TITULO-PESQUISA.
+           COMPUTE W-TAM-PESQUISA =
+                   FUNCTION LENGTH (FUNCTION TRIM (W-TITULO-PESQUISA)).
+           MOVE "N" TO W-ACHOU-TITULO.
+           MOVE W-TITULO-PESQUISA TO TITULO-LIVRO.
+           START CAD-PRODUTO KEY IS NOT LESS THAN TITULO-LIVRO
+               INVALID KEY MOVE "23" TO CODERRO
+           END-START.
+           IF CODERRO = "00"
+               PERFORM LER-PROXIMO-POR-TITULO
+               PERFORM UNTIL CODERRO NOT = "00"
+                       OR TITULO-LIVRO (1:W-TAM-PESQUISA) NOT =
+                          W-TITULO-PESQUISA (1:W-TAM-PESQUISA)
+                   MOVE "S" TO W-ACHOU-TITULO
+                   DISPLAY COD-LIVRO    AT 1922
+                   DISPLAY TITULO-LIVRO AT 1932
+                   DISPLAY AUTOR-LIVRO  AT 2122
+                   STOP "   <ENTER> PARA PROXIMO RESULTADO"
+                   PERFORM LER-PROXIMO-POR-TITULO
+               END-PERFORM
+           END-IF.
+           IF NOT ACHOU-TITULO
+               DISPLAY "LIVRO NAO FOI ENCONTRADO" AT 1542 WITH BLINK
+           END-IF.
+
+       LER-PROXIMO-POR-TITULO.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END MOVE "10" TO CODERRO
+           END-READ.
+
        ROTINA-ALTERACAO.
-            IF  CODERRO = "00"
-                PERFORM   RECEBER-NOVA-DESCRICAO
-                PERFORM   RECEBER-NOVO-PRECO
-		   MOVE     PRECO-ED  TO  PRECO
-                DISPLAY  "CONFIRMA A ALTERACAO?(S/N): "  AT  1810
-                ACCEPT   OPC-ALT AT 1840
-		   IF  OPC-ALT  =  "S"
-  			REWRITE  REG-PRODUTO      *> Regrava o registro alterado
-                ELSE
-			DISPLAY  "ALTERACAO NAO EFETIVADA"  AT 1844
+           IF  STATUS-OK
+               PERFORM   RECEBER-NOVO-TITULO
+               PERFORM   RECEBER-NOVO-AUTOR
+               PERFORM   RECEBER-NOVO-ESTOQUE
+               PERFORM   RECEBER-NOVO-PRECO
+               PERFORM   RECEBER-NOVO-CATEGORIA
+               PERFORM   RECEBER-NOVA-EDITORA
+               PERFORM   RECEBER-NOVO-ANO-PUBLICACAO
+               PERFORM   RECEBER-NOVO-PRECO-PROMOCIONAL
+               PERFORM   RECEBER-NOVO-PRECO-ATACADO
+               PERFORM   RECEBER-NOVA-QTD-MIN-ATACADO
+               DISPLAY  "CONFIRMA A ALTERACAO?(S/N): "  AT  3902
+               ACCEPT   OPC-ALT AT 3932
+               IF  OPC-ALT  =  "S"
+                   PERFORM  VERIFICAR-E-GRAVAR-ALTERACAO
+               ELSE
+                   DISPLAY  "ALTERACAO NAO EFETIVADA"  AT 3936
+                   STOP  "   <ENTER> PARA CONTINUAR"
+               END-IF
+           ELSE
+               NEXT  SENTENCE
+           END-IF.
+
+       VERIFICAR-E-GRAVAR-ALTERACAO.
+           *> RELE O REGISTRO ANTES DE GRAVAR PARA DETECTAR SE OUTRO
+           *> PROCESSO ALTEROU O MESMO LIVRO DESDE A LEITURA ORIGINAL.
+           MOVE  REG-LIVRO  TO  W-REG-LIVRO-NOVO.
+           READ CAD-PRODUTO.
+           IF  NOT STATUS-OK
+               DISPLAY "ERRO AO RELER REGISTRO (STATUS " CODERRO ")"
+                       AT 3936
+               STOP  "   <ENTER> PARA CONTINUAR"
+           ELSE
+               IF  REG-LIVRO NOT = W-REG-LIVRO-ORIGINAL
+                   DISPLAY "REGISTRO FOI ALTERADO POR OUTRO PROCESSO"
+                           AT 3936
+                   DISPLAY "ALTERACAO NAO EFETIVADA - REFACA A OPERACAO"
+                           AT 3956
                    STOP  "   <ENTER> PARA CONTINUAR"
-                END-IF
-             ELSE
-                NEXT  SENTENCE
-             END-IF.
-      
-       RECEBER-NOVA-DESCRICAO.
-           PERFORM WITH TEST AFTER UNTIL     *> VALIDA DESCRI-PROD
-                   DESCRI NOT = SPACES
-               ACCEPT DESCRI  AT  1222
-               IF  DESCRI = SPACES
-                   DISPLAY "DESCRICAO - CAMPO OBRIGATORIO    " AT 1232
                ELSE
-                   DISPLAY "                                 " AT 1232
+                   MOVE  W-REG-LIVRO-NOVO  TO  REG-LIVRO
+                   REWRITE  REG-LIVRO
+                   IF  STATUS-OK
+                       CALL "LOGAUDITORIA" USING "ALTERACAO " COD-LIVRO
+                            TITULO-LIVRO W-REG-LIVRO-ORIGINAL
+                            W-REG-LIVRO-NOVO
+                   ELSE
+                       DISPLAY "ERRO AO ALTERAR (STATUS " CODERRO ")"
+                               AT 3936
+                       STOP  "   <ENTER> PARA CONTINUAR"
+                   END-IF
+               END-IF
+           END-IF.
+
+       RECEBER-NOVO-TITULO.
+           PERFORM WITH TEST AFTER UNTIL    *> VALIDA TITULO-LIVRO
+                   TITULO-LIVRO NOT = SPACES
+               ACCEPT TITULO-LIVRO  AT  1922
+               IF  TITULO-LIVRO = SPACES
+                   DISPLAY "TITULO - CAMPO OBRIGATORIO    " AT 1932
+               ELSE
+                   DISPLAY "                               " AT 1932
                END-IF
            END-PERFORM.
 
-      RECEBER-NOVO-PRECO.      
-	       PERFORM WITH TEST AFTER UNTIL    *> VALIDA PRECO-PROD
-                   PRECO > 0 AND <= 10000,00
-               ACCEPT PRECO-ED  AT  1422
-               MOVE   PRECO-ED  TO  PRECO
-               IF  PRECO = 0 OR > 10000,00
+       RECEBER-NOVO-AUTOR.
+           PERFORM WITH TEST AFTER UNTIL    *> VALIDA AUTOR-LIVRO
+                   AUTOR-LIVRO NOT = SPACES
+               ACCEPT AUTOR-LIVRO  AT  2122
+               IF  AUTOR-LIVRO = SPACES
+                   DISPLAY "AUTOR - CAMPO OBRIGATORIO     " AT 2132
+               ELSE
+                   DISPLAY "                               " AT 2132
+               END-IF
+           END-PERFORM.
+
+       RECEBER-NOVO-ESTOQUE.
+           ACCEPT QTD-ESTOQUE AT 2322.
+
+       RECEBER-NOVO-PRECO.
+           PERFORM WITH TEST AFTER UNTIL    *> VALIDA PRECO-LIVRO
+                   PRECO-LIVRO > 0 AND <= 10000,00
+               ACCEPT PRECO-ED  AT  2522
+               MOVE   PRECO-ED  TO  PRECO-LIVRO
+               IF  PRECO-LIVRO = 0 OR > 10000,00
                    DISPLAY "PRECO UNIT. DEVERA SER > 0 E <= 10.000,00"
-                           AT 1432
+                           AT 2532
+               ELSE
+                   DISPLAY "                                         "
+                           AT 2532
+               END-IF
+           END-PERFORM.
+
+       RECEBER-NOVO-CATEGORIA.
+           PERFORM WITH TEST AFTER UNTIL    *> VALIDA CATEGORIA-LIVRO
+                   CATEGORIA-LIVRO NOT = SPACES
+               ACCEPT CATEGORIA-LIVRO  AT  2713
+               IF  CATEGORIA-LIVRO = SPACES
+                   DISPLAY "CATEGORIA - CAMPO OBRIGATORIO " AT 3936
+               ELSE
+                   DISPLAY "                               " AT 3936
+               END-IF
+           END-PERFORM.
+
+       RECEBER-NOVA-EDITORA.
+           PERFORM WITH TEST AFTER UNTIL    *> VALIDA EDITORA-LIVRO
+                   EDITORA-LIVRO NOT = SPACES
+               ACCEPT EDITORA-LIVRO  AT  2911
+               IF  EDITORA-LIVRO = SPACES
+                   DISPLAY "EDITORA - CAMPO OBRIGATORIO   " AT 3936
+               ELSE
+                   DISPLAY "                               " AT 3936
+               END-IF
+           END-PERFORM.
+
+       RECEBER-NOVO-ANO-PUBLICACAO.
+           PERFORM WITH TEST AFTER UNTIL    *> VALIDA ANO-PUBLICACAO
+                   ANO-PUBLICACAO > 1900 AND <= 2099
+               ACCEPT ANO-PUBLICACAO  AT  3121
+               IF  ANO-PUBLICACAO <= 1900 OR > 2099
+                   DISPLAY "ANO DEVERA ESTAR ENTRE 1901 E 2099" AT 3936
+               ELSE
+                   DISPLAY "                                   " AT 3936
+               END-IF
+           END-PERFORM.
+
+       RECEBER-NOVO-PRECO-PROMOCIONAL.
+           *> OPCIONAL: ZERO SIGNIFICA "SEM PRECO PROMOCIONAL".
+           PERFORM WITH TEST AFTER UNTIL
+                   PRECO-PROMOCIONAL = 0
+                      OR (PRECO-PROMOCIONAL > 0
+                          AND PRECO-PROMOCIONAL <= PRECO-LIVRO)
+               ACCEPT PRECO-PROMO-ED  AT  3321
+               MOVE   PRECO-PROMO-ED  TO  PRECO-PROMOCIONAL
+               IF  PRECO-PROMOCIONAL > PRECO-LIVRO
+                   DISPLAY
+                   "PRECO PROMOCIONAL DEVE SER 0 OU <= PRECO UNIT."
+                           AT 3936
+               ELSE
+                   DISPLAY "                                         "
+                           AT 3936
+               END-IF
+           END-PERFORM.
+
+       RECEBER-NOVO-PRECO-ATACADO.
+           *> OPCIONAL: ZERO SIGNIFICA "SEM PRECO DE ATACADO".
+           PERFORM WITH TEST AFTER UNTIL
+                   PRECO-ATACADO = 0
+                      OR (PRECO-ATACADO > 0
+                          AND PRECO-ATACADO <= PRECO-LIVRO)
+               ACCEPT PRECO-ATAC-ED  AT  3517
+               MOVE   PRECO-ATAC-ED  TO  PRECO-ATACADO
+               IF  PRECO-ATACADO > PRECO-LIVRO
+                   DISPLAY "PRECO ATACADO DEVE SER 0 OU <= PRECO UNIT."
+                           AT 3936
                ELSE
                    DISPLAY "                                         "
-                           AT 1432
+                           AT 3936
                END-IF
            END-PERFORM.
 
+       RECEBER-NOVA-QTD-MIN-ATACADO.
+           *> SO E EXIGIDA QUANDO HA PRECO DE ATACADO CADASTRADO.
+           IF  PRECO-ATACADO = 0
+               MOVE ZEROS TO QTD-MIN-ATACADO
+           ELSE
+               PERFORM WITH TEST AFTER UNTIL QTD-MIN-ATACADO > 0
+                   ACCEPT QTD-MIN-ATACADO  AT  3721
+                   IF  QTD-MIN-ATACADO = 0
+                       DISPLAY "QTD MINIMA ATACADO DEVERA SER > 0"
+                               AT 3936
+                   ELSE
+                       DISPLAY "                                   "
+                               AT 3936
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        RECEBER-OPCAO-CONTINUIDADE.
            PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT OPC  AT  2035 WITH AUTO
+               ACCEPT OPC  AT  4125 WITH AUTO
                MOVE FUNCTION UPPER-CASE (OPC) TO OPC
                IF  OPC-OK
-                   DISPLAY "                   " AT 2040
+                   DISPLAY "                   " AT 4130
                ELSE
-                   DISPLAY " DIGITE S OU N" AT 2040
+                   DISPLAY " DIGITE S OU N" AT 4130
                END-IF
            END-PERFORM.
-       
+
        ABRIR-ARQUIVO.
-           *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO 
+           CALL "BACKUPLIVRO".
+           *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO
            OPEN  I-O  CAD-PRODUTO.
 
        FINALIZACAO.
-           CLOSE  CAD-PRODUTO.
+           IF  ACESSO-LIBERADO
+               CLOSE  CAD-PRODUTO
+           END-IF.
            DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
            STOP  "  ".
-           
+
        FIM-ULTIMA-LINHA.
