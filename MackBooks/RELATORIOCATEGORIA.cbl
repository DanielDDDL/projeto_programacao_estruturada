@@ -0,0 +1,150 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RELATORIOCATEGORIA.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS SEQUENTIAL
+                   FILE STATUS IS CODERRO.
+
+       DATA DIVISION.
+         FILE  SECTION.
+         FD  CAD-PRODUTO
+             LABEL  RECORD  STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         WORKING-STORAGE SECTION.
+         77  CODERRO        PIC X(2)       VALUE SPACES.
+         77  W-FIM-ARQUIVO  PIC X          VALUE "N".
+             88  FIM-ARQUIVO                VALUE "S".
+         77  W-TOTAL-LIVROS PIC 9(5)        VALUE ZEROS.
+         77  W-TOTAL-CATEGORIAS PIC 99      VALUE ZEROS.
+         77  W-TABELA-CHEIA PIC X           VALUE "N".
+             88  TABELA-CHEIA                VALUE "S".
+         77  W-LINHA-PAGINA PIC 99          VALUE ZEROS.
+         77  W-MAX-LINHAS   PIC 99          VALUE 08.
+         77  W-POS          PIC 9(4)        VALUE ZEROS.
+         77  W-IDX          PIC 99          VALUE ZEROS.
+         77  W-QTD-ED       PIC ZZZZ9       VALUE ZEROS.
+         77  W-VALOR-ED     PIC Z(7).ZZ9,99 VALUE ZEROS.
+
+         01  TABELA-CATEGORIAS.
+             02  CAT-ENTRY OCCURS 50 TIMES INDEXED BY CAT-IDX.
+                 03  CAT-NOME   PIC X(15) VALUE SPACES.
+                 03  CAT-QTD    PIC 9(5)  VALUE ZEROS.
+                 03  CAT-VALOR  PIC 9(9)V99 VALUE ZEROS.
+
+         SCREEN SECTION.
+            01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY "RELATORIO POR CATEGORIA" AT 1310.
+           OPEN INPUT CAD-PRODUTO.
+           PERFORM LER-PROXIMO-LIVRO.
+
+       PROCESSAMENTO.
+           PERFORM ACUMULAR-CATEGORIA.
+           PERFORM LER-PROXIMO-LIVRO.
+
+       ACUMULAR-CATEGORIA.
+           ADD 1 TO W-TOTAL-LIVROS.
+           PERFORM LOCALIZAR-CATEGORIA.
+           IF  NOT TABELA-CHEIA
+               ADD  QTD-ESTOQUE TO CAT-QTD (CAT-IDX)
+               COMPUTE CAT-VALOR (CAT-IDX) =
+                       CAT-VALOR (CAT-IDX) + (PRECO-LIVRO * QTD-ESTOQUE)
+           END-IF.
+
+       LOCALIZAR-CATEGORIA.
+           *> PROCURA A CATEGORIA NA TABELA; SE NAO EXISTIR, CRIA UMA
+           *> NOVA ENTRADA (TABELA LIMITADA A 50 CATEGORIAS DISTINTAS).
+           MOVE "N" TO W-TABELA-CHEIA.
+           SET CAT-IDX TO 1.
+           SEARCH CAT-ENTRY
+               AT END
+                   IF  W-TOTAL-CATEGORIAS < 50
+                       ADD 1 TO W-TOTAL-CATEGORIAS
+                       SET CAT-IDX TO W-TOTAL-CATEGORIAS
+                       MOVE CATEGORIA-LIVRO TO CAT-NOME (CAT-IDX)
+                   ELSE
+                       MOVE "S" TO W-TABELA-CHEIA
+                   END-IF
+               WHEN CAT-NOME (CAT-IDX) = CATEGORIA-LIVRO
+                   CONTINUE
+           END-SEARCH.
+
+       LER-PROXIMO-LIVRO.
+           READ CAD-PRODUTO AT END MOVE "S" TO W-FIM-ARQUIVO.
+
+       FINALIZACAO.
+           CLOSE CAD-PRODUTO.
+           PERFORM EXIBIR-RESUMO-CATEGORIAS.
+           STOP " ".
+
+       EXIBIR-RESUMO-CATEGORIAS.
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY "RESUMO POR CATEGORIA"               AT 1310.
+           IF  W-TOTAL-LIVROS = 0
+               DISPLAY "NENHUM LIVRO CADASTRADO"         AT 1502
+           ELSE
+               PERFORM CABECALHO-CATEGORIAS
+               PERFORM VARYING W-IDX FROM 1 BY 1
+                       UNTIL W-IDX > W-TOTAL-CATEGORIAS
+                   PERFORM EXIBIR-LINHA-CATEGORIA
+                   IF  W-LINHA-PAGINA >= W-MAX-LINHAS
+                           AND W-IDX < W-TOTAL-CATEGORIAS
+                       STOP "   <ENTER> PARA PROXIMA PAGINA"
+                       PERFORM NOVA-PAGINA-CATEGORIAS
+                   END-IF
+               END-PERFORM
+           END-IF.
+           STOP "   <ENTER> PARA ENCERRAR".
+
+       CABECALHO-CATEGORIAS.
+           DISPLAY "CATEGORIA"                       AT 1502.
+           DISPLAY "QTD. ESTOQUE"                    AT 1532.
+           DISPLAY "VALOR TOTAL (R$)"                AT 1548.
+           MOVE ZEROS TO W-LINHA-PAGINA.
+
+       NOVA-PAGINA-CATEGORIAS.
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY "RESUMO POR CATEGORIA"               AT 1310.
+           PERFORM CABECALHO-CATEGORIAS.
+
+       EXIBIR-LINHA-CATEGORIA.
+           ADD 1 TO W-LINHA-PAGINA.
+           MOVE CAT-QTD   (W-IDX) TO W-QTD-ED.
+           MOVE CAT-VALOR (W-IDX) TO W-VALOR-ED.
+           COMPUTE W-POS = (15 + W-LINHA-PAGINA) * 100 + 02.
+           DISPLAY CAT-NOME (W-IDX) AT W-POS.
+           COMPUTE W-POS = (15 + W-LINHA-PAGINA) * 100 + 32.
+           DISPLAY W-QTD-ED AT W-POS.
+           COMPUTE W-POS = (15 + W-LINHA-PAGINA) * 100 + 48.
+           DISPLAY W-VALOR-ED AT W-POS.
+
+       FIM-ULTIMA-LINHA.
