@@ -0,0 +1,244 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EMPRESTAR.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS RANDOM
+                   FILE STATUS IS CODERRO.
+
+                   SELECT OPTIONAL ARQ-EMPRESTIMO
+                   ASSIGN TO "emprestimos.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-EMPRESTIMO
+                   ALTERNATE RECORD KEY IS COD-LIVRO-EMP WITH DUPLICATES
+                   ACCESS DYNAMIC
+                   FILE STATUS IS W-COD-ERRO-EMP.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  CAD-PRODUTO
+             LABEL RECORD STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-EMPRESTIMO
+             LABEL RECORD STANDARD.
+         COPY "REGEMPR.cpy".
+
+         WORKING-STORAGE SECTION.
+         77  CODERRO            PIC XX    VALUE SPACES.
+             88  STATUS-OK                VALUE "00".
+             88  STATUS-NAO-ENCONTRADO    VALUE "23".
+         77  W-COD-ERRO-EMP     PIC XX    VALUE SPACES.
+         77  W-OPCAO            PIC X     VALUE SPACES.
+             88  OPC-OK                   VALUE "S" "N".
+         77  W-CONFIRMA         PIC X     VALUE SPACES.
+         77  W-LIVRO-OK         PIC X     VALUE "N".
+             88  LIVRO-OK                 VALUE "S".
+         77  COD-ED             PIC ZZ9   VALUE ZEROS.
+         77  COD-EMP-ED         PIC ZZZZ9 VALUE ZEROS.
+         77  W-PROX-COD-EMP     PIC 9(5)  VALUE ZEROS.
+         77  W-DIAS-PRAZO       PIC 99    VALUE ZEROS.
+         77  W-DATA-HOJE-AAAAMMDD PIC 9(8) VALUE ZEROS.
+         77  W-INTEIRO-HOJE     PIC 9(7)  VALUE ZEROS.
+         77  W-INTEIRO-PREVISTA PIC 9(7)  VALUE ZEROS.
+         77  W-DATA-PREVISTA-AAAAMMDD PIC 9(8) VALUE ZEROS.
+         77  W-BRANCO           PIC X(50) VALUE SPACES.
+         77  W-REG-LIVRO-ANTES  PIC X(173) VALUE SPACES.
+
+         SCREEN SECTION.
+            01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL W-OPCAO = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO
+           OPEN I-O CAD-PRODUTO.
+           OPEN I-O ARQ-EMPRESTIMO.
+
+       PROCESSAMENTO.
+           PERFORM FORMATAR-TELA.
+           PERFORM RECEBER-COD-LIVRO.
+           IF  LIVRO-OK
+               PERFORM RECEBER-LEITOR
+               PERFORM RECEBER-PRAZO
+               PERFORM CONFIRMAR-E-GRAVAR
+           END-IF.
+           PERFORM OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+           MOVE "N" TO W-LIVRO-OK.
+           MOVE ZEROS TO COD-ED COD-EMP-ED W-DIAS-PRAZO.
+           MOVE SPACES TO NOME-LEITOR W-CONFIRMA.
+
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+
+           DISPLAY "EMPRESTIMO DE LIVROS"              AT 1310.
+           DISPLAY "CODIGO DO LIVRO:"                  AT 1502.
+           DISPLAY "NOME DO LEITOR:"                   AT 1702.
+           DISPLAY "PRAZO EM DIAS (ATE 60):"            AT 1902.
+           DISPLAY "CONFIRMA O EMPRESTIMO? (S/N):"      AT 2102.
+           DISPLAY "MENSAGEM:"                          AT 2302.
+           DISPLAY "OUTRO EMPRESTIMO? (S/N):"           AT 2502.
+
+       RECEBER-COD-LIVRO.
+           ACCEPT COD-ED AT 1521.
+           MOVE COD-ED TO COD-LIVRO.
+           READ CAD-PRODUTO.
+           IF  STATUS-OK
+               IF  QTD-ESTOQUE = 0
+                   DISPLAY "SEM ESTOQUE DISPONIVEL PARA EMPRESTIMO"
+                           AT 2312
+               ELSE
+                   MOVE "S" TO W-LIVRO-OK
+                   DISPLAY TITULO-LIVRO AT 1525
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           ELSE
+               IF  STATUS-NAO-ENCONTRADO
+                   DISPLAY "LIVRO NAO ENCONTRADO" AT 2312
+               ELSE
+                   DISPLAY "ERRO AO LER REGISTRO (STATUS " CODERRO ")"
+                           AT 2312
+               END-IF
+           END-IF.
+
+       RECEBER-LEITOR.
+           PERFORM WITH TEST AFTER UNTIL NOME-LEITOR NOT = SPACES
+               ACCEPT NOME-LEITOR AT 1721
+               IF  NOME-LEITOR = SPACES
+                   DISPLAY "O NOME DO LEITOR E OBRIGATORIO" AT 2312
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       RECEBER-PRAZO.
+           PERFORM WITH TEST AFTER UNTIL
+                   W-DIAS-PRAZO > 0 AND <= 60
+               ACCEPT W-DIAS-PRAZO AT 1926
+               IF  W-DIAS-PRAZO = 0 OR > 60
+                   DISPLAY "PRAZO DEVERA SER > 0 E <= 60 DIAS"
+                           AT 2312
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       CONFIRMAR-E-GRAVAR.
+           PERFORM WITH TEST AFTER UNTIL W-CONFIRMA = "S" OR "N"
+               ACCEPT W-CONFIRMA AT 2132 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-CONFIRMA) TO W-CONFIRMA
+               IF  W-CONFIRMA NOT = "S" AND "N"
+                   DISPLAY "DIGITAR 'S' PARA CONFIRMAR E 'N' PARA"
+                           AT 2312
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           IF  W-CONFIRMA = "S"
+               PERFORM GERAR-PROXIMO-COD-EMPRESTIMO
+               PERFORM CALCULAR-DATAS
+               MOVE COD-LIVRO TO COD-LIVRO-EMP
+               WRITE REG-EMPRESTIMO
+               IF  W-COD-ERRO-EMP = "00"
+                   MOVE REG-LIVRO TO W-REG-LIVRO-ANTES
+                   SUBTRACT 1 FROM QTD-ESTOQUE
+                   REWRITE REG-LIVRO
+                   IF  CODERRO = "00"
+                       CALL "LOGAUDITORIA" USING "EMPRESTIMO" COD-LIVRO
+                            TITULO-LIVRO W-REG-LIVRO-ANTES REG-LIVRO
+                       DISPLAY "EMPRESTIMO REGISTRADO COM SUCESSO"
+                               AT 2312
+                   ELSE
+                       DISPLAY "ERRO AO ATUALIZAR ESTOQUE (STATUS "
+                               CODERRO ")" AT 2312
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO AO GRAVAR EMPRESTIMO (STATUS "
+                           W-COD-ERRO-EMP ")" AT 2312
+               END-IF
+           ELSE
+               DISPLAY "EMPRESTIMO DESCARTADO" AT 2312
+           END-IF.
+
+       GERAR-PROXIMO-COD-EMPRESTIMO.
+           MOVE ZEROS TO W-PROX-COD-EMP COD-EMPRESTIMO.
+           START ARQ-EMPRESTIMO KEY IS NOT LESS THAN COD-EMPRESTIMO
+               INVALID KEY MOVE "10" TO W-COD-ERRO-EMP
+           END-START.
+           IF  W-COD-ERRO-EMP = "00"
+               PERFORM LER-PROXIMO-PARA-COD-EMP
+               PERFORM UNTIL W-COD-ERRO-EMP NOT = "00"
+                   IF  COD-EMPRESTIMO > W-PROX-COD-EMP
+                       MOVE COD-EMPRESTIMO TO W-PROX-COD-EMP
+                   END-IF
+                   PERFORM LER-PROXIMO-PARA-COD-EMP
+               END-PERFORM
+           END-IF.
+           ADD 1 TO W-PROX-COD-EMP.
+           MOVE W-PROX-COD-EMP TO COD-EMPRESTIMO.
+           MOVE "00" TO W-COD-ERRO-EMP.
+
+       LER-PROXIMO-PARA-COD-EMP.
+           READ ARQ-EMPRESTIMO NEXT RECORD
+               AT END MOVE "10" TO W-COD-ERRO-EMP
+           END-READ.
+
+       CALCULAR-DATAS.
+           ACCEPT W-DATA-HOJE-AAAAMMDD FROM DATE YYYYMMDD.
+           MOVE W-DATA-HOJE-AAAAMMDD (1:4) TO DE-ANO.
+           MOVE W-DATA-HOJE-AAAAMMDD (5:2) TO DE-MES.
+           MOVE W-DATA-HOJE-AAAAMMDD (7:2) TO DE-DIA.
+
+           COMPUTE W-INTEIRO-HOJE =
+                   FUNCTION INTEGER-OF-DATE (W-DATA-HOJE-AAAAMMDD).
+           COMPUTE W-INTEIRO-PREVISTA = W-INTEIRO-HOJE + W-DIAS-PRAZO.
+           COMPUTE W-DATA-PREVISTA-AAAAMMDD =
+                   FUNCTION DATE-OF-INTEGER (W-INTEIRO-PREVISTA).
+           MOVE W-DATA-PREVISTA-AAAAMMDD (1:4) TO DP-ANO.
+           MOVE W-DATA-PREVISTA-AAAAMMDD (5:2) TO DP-MES.
+           MOVE W-DATA-PREVISTA-AAAAMMDD (7:2) TO DP-DIA.
+
+           MOVE ZEROS TO DATA-DEVOLUCAO.
+           MOVE "A" TO SITUACAO-EMPRESTIMO.
+
+       OPCAO-CONTINUIDADE.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT W-OPCAO AT 2525 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-OPCAO) TO W-OPCAO
+               IF  OPC-OK
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               ELSE
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2312
+               END-IF
+           END-PERFORM.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2312.
+
+       FINALIZACAO.
+           CLOSE CAD-PRODUTO.
+           CLOSE ARQ-EMPRESTIMO.
+           DISPLAY "TERMINO DO PROCESSAMENTO" AT 2621.
