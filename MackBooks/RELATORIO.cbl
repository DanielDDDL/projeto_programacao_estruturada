@@ -0,0 +1,170 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RELATORIO.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS SEQUENTIAL
+                   FILE STATUS IS CODERRO.
+
+       DATA DIVISION.
+         FILE  SECTION.
+         FD  CAD-PRODUTO
+             LABEL  RECORD  STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         WORKING-STORAGE SECTION.
+         77  CODERRO        PIC X(2)       VALUE SPACES.
+         77  W-FIM-ARQUIVO  PIC X          VALUE "N".
+             88  FIM-ARQUIVO                VALUE "S".
+         77  W-LINHA-PAGINA PIC 99          VALUE ZEROS.
+         77  W-MAX-LINHAS   PIC 99          VALUE 08.
+         77  W-TOTAL-LIVROS PIC 9(5)        VALUE ZEROS.
+         77  W-LINHA-ED     PIC 99          VALUE ZEROS.
+         77  W-POS          PIC 9(4)        VALUE ZEROS.
+         77  PRECO-ED       PIC Z.ZZ9,99    VALUE ZEROS.
+         77  W-TOTAL-UNIDADES     PIC 9(7)       VALUE ZEROS.
+         77  W-VALOR-TOTAL-ESTOQUE PIC 9(9)V99   VALUE ZEROS.
+         77  W-PRECO-MEDIO         PIC 9(5)V99   VALUE ZEROS.
+         77  W-MAIOR-PRECO         PIC 9(4)V99   VALUE ZEROS.
+         77  W-MENOR-PRECO         PIC 9(4)V99   VALUE 9999,99.
+         77  W-VALOR-TOTAL-ED      PIC Z(7).ZZ9,99 VALUE ZEROS.
+         77  W-PRECO-MEDIO-ED      PIC Z(3).ZZ9,99 VALUE ZEROS.
+         77  W-MAIOR-PRECO-ED      PIC Z.ZZ9,99    VALUE ZEROS.
+         77  W-MENOR-PRECO-ED      PIC Z.ZZ9,99    VALUE ZEROS.
+         77  W-SOMA-PRECOS         PIC 9(9)V99   VALUE ZEROS.
+         77  W-PRECO-MEDIO-SIMPLES PIC 9(5)V99   VALUE ZEROS.
+         77  W-SOMA-PRECOS-ED      PIC Z(7).ZZ9,99 VALUE ZEROS.
+         77  W-PRECO-MEDIO-SIMPLES-ED PIC Z(3).ZZ9,99 VALUE ZEROS.
+
+         SCREEN SECTION.
+            01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           OPEN INPUT CAD-PRODUTO.
+           PERFORM LER-PROXIMO-LIVRO.
+           IF NOT FIM-ARQUIVO
+               PERFORM NOVA-PAGINA
+           END-IF.
+
+       PROCESSAMENTO.
+           PERFORM EXIBIR-LIVRO.
+           PERFORM LER-PROXIMO-LIVRO.
+           IF W-LINHA-PAGINA >= W-MAX-LINHAS AND NOT FIM-ARQUIVO
+               STOP "   <ENTER> PARA PROXIMA PAGINA"
+               PERFORM NOVA-PAGINA
+           END-IF.
+
+       NOVA-PAGINA.
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY "RELATORIO DE LIVROS CADASTRADOS" AT 1310.
+           DISPLAY "CODIGO"  AT 1502.
+           DISPLAY "TITULO"                             AT 1510.
+           DISPLAY "AUTOR"                               AT 1551.
+           DISPLAY "PRECO"                               AT 1592.
+           MOVE ZEROS TO W-LINHA-PAGINA.
+
+       EXIBIR-LIVRO.
+           ADD 1 TO W-LINHA-PAGINA.
+           ADD 1 TO W-TOTAL-LIVROS.
+           MOVE W-LINHA-PAGINA TO W-LINHA-ED.
+           COMPUTE W-POS = (16 + W-LINHA-PAGINA) * 100 + 2.
+           DISPLAY COD-LIVRO AT W-POS.
+           COMPUTE W-POS = (16 + W-LINHA-PAGINA) * 100 + 10.
+           DISPLAY TITULO-LIVRO AT W-POS.
+           COMPUTE W-POS = (16 + W-LINHA-PAGINA) * 100 + 51.
+           DISPLAY AUTOR-LIVRO AT W-POS.
+           COMPUTE W-POS = (16 + W-LINHA-PAGINA) * 100 + 92.
+           MOVE PRECO-LIVRO TO PRECO-ED.
+           DISPLAY PRECO-ED AT W-POS.
+           PERFORM ACUMULAR-ESTATISTICAS.
+
+       ACUMULAR-ESTATISTICAS.
+           ADD QTD-ESTOQUE TO W-TOTAL-UNIDADES.
+           ADD PRECO-LIVRO TO W-SOMA-PRECOS.
+           COMPUTE W-VALOR-TOTAL-ESTOQUE =
+                   W-VALOR-TOTAL-ESTOQUE + (PRECO-LIVRO * QTD-ESTOQUE).
+           IF  PRECO-LIVRO > W-MAIOR-PRECO
+               MOVE PRECO-LIVRO TO W-MAIOR-PRECO
+           END-IF.
+           IF  PRECO-LIVRO < W-MENOR-PRECO
+               MOVE PRECO-LIVRO TO W-MENOR-PRECO
+           END-IF.
+
+       LER-PROXIMO-LIVRO.
+           READ CAD-PRODUTO AT END MOVE "S" TO W-FIM-ARQUIVO.
+
+       FINALIZACAO.
+           CLOSE CAD-PRODUTO.
+           DISPLAY "FIM DO RELATORIO" AT 2302.
+           DISPLAY W-TOTAL-LIVROS     AT 2320.
+           DISPLAY "LIVRO(S) LISTADO(S)" AT 2324.
+           IF  W-TOTAL-LIVROS > 0
+               STOP "   <ENTER> PARA RESUMO DO CADASTRO"
+               PERFORM EXIBIR-RESUMO
+           END-IF.
+           STOP " ".
+
+       EXIBIR-RESUMO.
+           *> MEDIA PONDERADA PELO ESTOQUE (VALOR TOTAL / UNIDADES); SO
+           *> PODE SER CALCULADA SE HOUVER UNIDADES EM ESTOQUE, POIS E
+           *> ISSO - E NAO O NUMERO DE TITULOS - QUE DIVIDE A CONTA.
+           IF  W-TOTAL-UNIDADES > 0
+               COMPUTE W-PRECO-MEDIO =
+                       W-VALOR-TOTAL-ESTOQUE / W-TOTAL-UNIDADES
+           END-IF.
+           *> MEDIA SIMPLES DOS PRECOS CADASTRADOS (SOMA DOS PRECOS
+           *> DIVIDIDA PELO NUMERO DE TITULOS), INDEPENDENTE DO ESTOQUE.
+           IF  W-TOTAL-LIVROS > 0
+               COMPUTE W-PRECO-MEDIO-SIMPLES =
+                       W-SOMA-PRECOS / W-TOTAL-LIVROS
+           END-IF.
+           MOVE W-VALOR-TOTAL-ESTOQUE TO W-VALOR-TOTAL-ED.
+           MOVE W-PRECO-MEDIO         TO W-PRECO-MEDIO-ED.
+           MOVE W-MAIOR-PRECO         TO W-MAIOR-PRECO-ED.
+           MOVE W-MENOR-PRECO         TO W-MENOR-PRECO-ED.
+           MOVE W-SOMA-PRECOS         TO W-SOMA-PRECOS-ED.
+           MOVE W-PRECO-MEDIO-SIMPLES TO W-PRECO-MEDIO-SIMPLES-ED.
+
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY "RESUMO E VALORIZACAO DO CADASTRO"   AT 1310.
+           DISPLAY "TOTAL DE TITULOS CADASTRADOS:"      AT 1502.
+           DISPLAY W-TOTAL-LIVROS                       AT 1533.
+           DISPLAY "TOTAL DE UNIDADES EM ESTOQUE:"      AT 1702.
+           DISPLAY W-TOTAL-UNIDADES                     AT 1733.
+           DISPLAY "VALOR TOTAL DO ESTOQUE (R$):"       AT 1902.
+           DISPLAY W-VALOR-TOTAL-ED                     AT 1932.
+           DISPLAY "PRECO MEDIO POR UNIDADE (R$):"      AT 2102.
+           DISPLAY W-PRECO-MEDIO-ED                     AT 2132.
+           DISPLAY "MAIOR PRECO CADASTRADO (R$):"       AT 2302.
+           DISPLAY W-MAIOR-PRECO-ED                     AT 2332.
+           DISPLAY "MENOR PRECO CADASTRADO (R$):"       AT 2502.
+           DISPLAY W-MENOR-PRECO-ED                     AT 2532.
+           DISPLAY "SOMA DOS PRECOS CADASTRADOS (R$):"  AT 2702.
+           DISPLAY W-SOMA-PRECOS-ED                     AT 2737.
+           DISPLAY "PRECO MEDIO POR TITULO (R$):"       AT 2902.
+           DISPLAY W-PRECO-MEDIO-SIMPLES-ED              AT 2932.
+           STOP "   <ENTER> PARA ENCERRAR".
