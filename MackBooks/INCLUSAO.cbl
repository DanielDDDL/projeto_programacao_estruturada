@@ -1,6 +1,6 @@
-       
+
        IDENTIFICATION DIVISION.
-       
+
        PROGRAM-ID. INCLUSAO.
        AUTHOR. DANIEL.
        DATE-WRITTEN. 06/11/2017.
@@ -8,59 +8,190 @@
        ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
 
-             SPECIAL-NAMES.      
+             SPECIAL-NAMES.
                  DECIMAL-POINT IS COMMA.
 
              INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-                   SELECT OPTIONAL ARQ-LIVRO 
+                   SELECT OPTIONAL ARQ-LIVRO
                    ASSIGN TO "livros.dat"
                    ORGANIZATION INDEXED
                    RECORD KEY IS COD-LIVRO
-                   ACCESS RANDOM
+                   ACCESS DYNAMIC
                    FILE STATUS IS W-COD-ERRO.
 
+                   SELECT OPTIONAL ARQ-TRAVA
+                   ASSIGN TO "inclusao.lock"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-TRAVA.
+
+                   SELECT OPTIONAL ARQ-CATALOGO-ISBN
+                   ASSIGN TO "catalogoisbn.txt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-ISBN.
+
        DATA DIVISION.
          FILE SECTION.
          FD  ARQ-LIVRO
              LABEL RECORD STANDARD.
-         01  REG-LIVRO.
-             02  COD-LIVRO    PIC 9(3).
-             02  TITULO-LIVRO PIC X(40).
-             02  AUTOR-LIVRO  PIC X(40).
-             02  FILLER       PIC X(41).
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-TRAVA
+             LABEL RECORD STANDARD.
+         01  REG-TRAVA  PIC X(20).
+
+         FD  ARQ-CATALOGO-ISBN
+             LABEL RECORD STANDARD.
+         COPY "REGISBN.cpy".
+
 
-       
          WORKING-STORAGE SECTION.
          77  W-COD-ERRO     PIC XX         VALUE SPACES.
+             88 STATUS-OK                  VALUE "00".
+             88 STATUS-DUPLICADO           VALUE "22".
          77  W-OPCAO        PIC X          VALUE SPACES.
              88 OPC-OK                     VALUE "S" "N".
          77  W-INCLUI       PIC X          VALUE SPACES.
          77  W-BRANCO       PIC X(50)      VALUE SPACES.
-         77  COD-ED	        PIC ZZ9        VALUE ZEROS.
+         77  COD-ED         PIC ZZ9        VALUE ZEROS.
+         77  PRECO-ED       PIC Z.ZZ9,99   VALUE ZEROS.
+         77  W-PROX-CODIGO  PIC 9(3)       VALUE ZEROS.
+         77  W-CADASTRO-CHEIO PIC X        VALUE "N".
+             88 CADASTRO-CHEIO              VALUE "S".
+         77  W-ACHOU-LACUNA PIC X          VALUE "N".
+             88 ACHOU-LACUNA                VALUE "S".
+         77  W-COD-ERRO-TRAVA PIC XX        VALUE SPACES.
+             88 STATUS-TRAVA-OK              VALUE "00".
+         77  W-COD-ERRO-ISBN  PIC XX        VALUE SPACES.
+         77  W-FIM-CATALOGO-ISBN PIC X      VALUE "N".
+             88 FIM-CATALOGO-ISBN            VALUE "S".
+         77  W-ACHOU-ISBN     PIC X          VALUE "N".
+             88 ACHOU-ISBN                   VALUE "S".
+         77  W-SPACES-173     PIC X(173)     VALUE SPACES.
 
         SCREEN SECTION.
         01 CLEAR-SCREEN.
                05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
 
        PROCEDURE   DIVISION.
-       
+
        INICIO.
            PERFORM INICIALIZACAO.
            PERFORM PROCESSAMENTO UNTIL W-OPCAO = "N".
            PERFORM FINALIZACAO.
            EXIT PROGRAM.
-       
+
        INICIALIZACAO.
            PERFORM LIMPAR-VARIAVEIS.
+           PERFORM VERIFICAR-TRAVA-ANTERIOR.
            OPEN I-O ARQ-LIVRO.
 
+       VERIFICAR-TRAVA-ANTERIOR.
+           *> SE O ARQUIVO DE TRAVA EXISTIR E INDICAR "EM ANDAMENTO",
+           *> A EXECUCAO ANTERIOR FOI INTERROMPIDA (QUEDA DE ENERGIA,
+           *> FECHAMENTO FORCADO ETC.) NO MEIO DA DIGITACAO DE UM
+           *> REGISTRO. NENHUM DADO E RECUPERADO (O REGISTRO NAO TINHA
+           *> SIDO GRAVADO AINDA); O OPERADOR SO E AVISADO.
+           OPEN INPUT ARQ-TRAVA.
+           IF  STATUS-TRAVA-OK
+               MOVE SPACES TO REG-TRAVA
+               READ ARQ-TRAVA INTO REG-TRAVA
+                   AT END CONTINUE
+               END-READ
+               CLOSE ARQ-TRAVA
+               IF  FUNCTION TRIM (REG-TRAVA) = "EM ANDAMENTO"
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY "ATENCAO: A EXECUCAO ANTERIOR DO CADASTRO"
+                           AT 1310
+                   DISPLAY "DE LIVROS FOI INTERROMPIDA ANTES DE"
+                           AT 1402
+                   DISPLAY "TERMINAR UM REGISTRO. NENHUM DADO FOI"
+                           AT 1502
+                   DISPLAY "PERDIDO - O REGISTRO NAO HAVIA SIDO"
+                           AT 1602
+                   DISPLAY "GRAVADO." AT 1702
+                   STOP "   <ENTER> PARA CONTINUAR"
+               END-IF
+           END-IF.
+           PERFORM DESMARCAR-TRAVA.
+
        PROCESSAMENTO.
            PERFORM FORMATAR-TELA.
-           PERFORM RECEBER-DADOS.
-           PERFORM GRAVAR-DADOS.
+           PERFORM LIMPAR-VARIAVEIS.
+           PERFORM GERAR-PROXIMO-CODIGO.
+           IF  CADASTRO-CHEIO
+               DISPLAY "CADASTRO CHEIO: LIMITE DE CODIGOS ATINGIDO"
+                       AT 2812
+           ELSE
+               *> GERAR-PROXIMO-CODIGO VARREU O ARQUIVO COM READ NEXT
+               *> PARA ACHAR O PROXIMO CODIGO LIVRE, E CADA LEITURA
+               *> SOBRESCREVEU REG-LIVRO (AREA COMPARTILHADA COM
+               *> RECEBER-DADOS) COM OS DADOS DE UM LIVRO JA EXISTENTE.
+               *> REINICIALIZA-SE O REGISTRO AQUI PARA QUE NENHUM CAMPO
+               *> DA VARREDURA SOBREVIVA NO NOVO CADASTRO.
+               INITIALIZE REG-LIVRO
+               MOVE W-PROX-CODIGO TO COD-LIVRO
+               PERFORM MARCAR-TRAVA
+               PERFORM RECEBER-DADOS
+               PERFORM GRAVAR-DADOS
+               PERFORM DESMARCAR-TRAVA
+           END-IF.
            PERFORM OPCAO-CONTINUIDADE.
-       
+
+       MARCAR-TRAVA.
+           OPEN OUTPUT ARQ-TRAVA.
+           MOVE "EM ANDAMENTO" TO REG-TRAVA.
+           WRITE REG-TRAVA.
+           CLOSE ARQ-TRAVA.
+
+       DESMARCAR-TRAVA.
+           OPEN OUTPUT ARQ-TRAVA.
+           MOVE "LIVRE" TO REG-TRAVA.
+           WRITE REG-TRAVA.
+           CLOSE ARQ-TRAVA.
+
+       GERAR-PROXIMO-CODIGO.
+           *> O CODIGO E ATRIBUIDO AUTOMATICAMENTE: O MENOR CODIGO
+           *> DISPONIVEL NA FAIXA 101-499. ISSO RECLAMA AUTOMATICAMENTE
+           *> AS LACUNAS DEIXADAS POR EXCLUSOES; SE NAO HOUVER LACUNA,
+           *> O RESULTADO E O MESMO DE ANTES (MAIOR CODIGO ACRESCIDO
+           *> DE 1).
+           MOVE "N" TO W-CADASTRO-CHEIO.
+           MOVE "N" TO W-ACHOU-LACUNA.
+           MOVE 100 TO W-PROX-CODIGO.
+           MOVE ZEROS TO COD-LIVRO.
+           START ARQ-LIVRO KEY IS NOT LESS THAN COD-LIVRO
+               INVALID KEY MOVE "10" TO W-COD-ERRO
+           END-START.
+           IF  W-COD-ERRO = "00"
+               PERFORM LER-PROXIMO-PARA-CODIGO
+               PERFORM UNTIL W-COD-ERRO NOT = "00" OR ACHOU-LACUNA
+                   IF  COD-LIVRO > W-PROX-CODIGO AND COD-LIVRO < 500
+                       IF  COD-LIVRO > W-PROX-CODIGO + 1
+                           MOVE "S" TO W-ACHOU-LACUNA
+                       ELSE
+                           MOVE COD-LIVRO TO W-PROX-CODIGO
+                           PERFORM LER-PROXIMO-PARA-CODIGO
+                       END-IF
+                   ELSE
+                       PERFORM LER-PROXIMO-PARA-CODIGO
+                   END-IF
+               END-PERFORM
+           END-IF.
+           ADD 1 TO W-PROX-CODIGO.
+           IF  W-PROX-CODIGO >= 500
+               MOVE "S" TO W-CADASTRO-CHEIO
+           ELSE
+               MOVE "00" TO W-COD-ERRO
+               MOVE W-PROX-CODIGO TO COD-LIVRO COD-ED
+               DISPLAY COD-ED AT 1511
+           END-IF.
+
+       LER-PROXIMO-PARA-CODIGO.
+           READ ARQ-LIVRO NEXT RECORD
+               AT END MOVE "10" TO W-COD-ERRO
+           END-READ.
+
        FORMATAR-TELA.
 
           *> LIMPANDO TELA
@@ -69,96 +200,217 @@
           CALL 'CABECALHO'.
 
           *> TITULO DO PROGRAMA
-	        DISPLAY  "INCLUSAO DE LIVROS"           AT 1310.
-	        
+          DISPLAY  "INCLUSAO DE LIVROS"           AT 1310.
+
           *> CAMPOS
           DISPLAY  "CODIGO:"                      AT 1502.
           DISPLAY  "TITULO:"                      AT 1702.
           DISPLAY  "AUTOR:"                       AT 1902.
-          DISPLAY  "CONFIRMA A INCLUSAO? (S/N):"  AT 2102.
-	        DISPLAY  "MENSAGEM: "                   AT 2302.
-          DISPLAY  "OUTRO REGISTRO? (S/N):"       AT 2502.
-       
+          DISPLAY  "ISBN:"                        AT 2002.
+          DISPLAY  "ESTOQUE:"                     AT 2102.
+          DISPLAY  "PRECO:"                       AT 2202.
+          DISPLAY  "CATEGORIA:"                   AT 2302.
+          DISPLAY  "EDITORA:"                     AT 2402.
+          DISPLAY  "ANO DE PUBLICACAO:"           AT 2502.
+          DISPLAY  "CONFIRMA A INCLUSAO? (S/N):"  AT 2602.
+          DISPLAY  "MENSAGEM: "                   AT 2802.
+          DISPLAY  "OUTRO REGISTRO? (S/N):"       AT 2902.
+
        RECEBER-DADOS.
 
-           PERFORM LIMPAR-VARIAVEIS.
+           *> O ISBN E CAPTURADO PRIMEIRO PARA QUE O TITULO E O AUTOR
+           *> POSSAM SER PRE-PREENCHIDOS A PARTIR DO EXTRATO DE
+           *> CATALOGO, SE HOUVER UM REGISTRO CORRESPONDENTE.
+           PERFORM RECEBER-ISBN.
+           PERFORM BUSCAR-ISBN-CATALOGO.
 
-           *> CODIGO
-           PERFORM WITH TEST AFTER UNTIL COD-LIVRO > 100 AND < 500
-               ACCEPT COD-ED  AT  1511
-               MOVE COD-ED  TO  COD-LIVRO
-               IF COD-LIVRO <= 100 OR >= 500
-                   DISPLAY "CODIGO DEVERA SER > 100 E < 500" AT 2312
-               ELSE
-                   PERFORM LIMPAR-ESPACO-MENSAGEM
-               END-IF
-           END-PERFORM.
-
-           *> TITULO DE LIVRO
+           *> TITULO DE LIVRO (JA VEM PREENCHIDO SE O ISBN FOI
+           *> ENCONTRADO NO CATALOGO; BASTA TECLAR <ENTER> PARA ACEITAR
+           *> OU DIGITAR UM NOVO VALOR PARA SOBRESCREVER)
+           DISPLAY TITULO-LIVRO AT 1711.
            PERFORM WITH TEST AFTER UNTIL TITULO-LIVRO NOT = SPACES
                ACCEPT TITULO-LIVRO  AT  1711
                IF  TITULO-LIVRO = SPACES
-                  DISPLAY "O TITULO DO LIVRO E OBRIGATORIO" AT 2312
+                  DISPLAY "O TITULO DO LIVRO E OBRIGATORIO" AT 2812
                ELSE
                   PERFORM LIMPAR-ESPACO-MENSAGEM
                END-IF
            END-PERFORM.
-           
-           *> AUTOR DO LIVRO
-  	       PERFORM WITH TEST AFTER UNTIL AUTOR-LIVRO NOT = SPACES
+
+           *> AUTOR DO LIVRO (MESMA REGRA DE PRE-PREENCHIMENTO)
+           DISPLAY AUTOR-LIVRO AT 1911.
+           PERFORM WITH TEST AFTER UNTIL AUTOR-LIVRO NOT = SPACES
                ACCEPT AUTOR-LIVRO  AT  1911
                IF AUTOR-LIVRO = SPACES
-                  DISPLAY "O AUTOR DO LIVRO E OBRIGATORIO" AT 2312
+                  DISPLAY "O AUTOR DO LIVRO E OBRIGATORIO" AT 2812
                 ELSE
                   PERFORM LIMPAR-ESPACO-MENSAGEM
                 END-IF
            END-PERFORM.
-       
+
+           PERFORM RECEBER-ESTOQUE.
+           PERFORM RECEBER-NOVO-PRECO.
+           PERFORM RECEBER-CATEGORIA.
+           PERFORM RECEBER-EDITORA.
+           PERFORM RECEBER-ANO-PUBLICACAO.
+
+       RECEBER-ISBN.
+
+           *> ISBN-13 DO LIVRO
+           PERFORM WITH TEST AFTER UNTIL
+                   ISBN-LIVRO NOT = SPACES AND ISBN-LIVRO IS NUMERIC
+               ACCEPT ISBN-LIVRO  AT  2011
+               IF  ISBN-LIVRO = SPACES OR ISBN-LIVRO NOT NUMERIC
+                   DISPLAY "ISBN DEVERA TER 13 DIGITOS NUMERICOS"
+                           AT 2812
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       BUSCAR-ISBN-CATALOGO.
+           *> PROCURA O ISBN RECEM-DIGITADO NO EXTRATO DE CATALOGO
+           *> EXTERNO (CARREGADO PERIODICAMENTE EM CATALOGOISBN.TXT) E,
+           *> SE ENCONTRADO, PRE-PREENCHE TITULO E AUTOR PARA CONFIRMA-
+           *> CAO NAS TELAS SEGUINTES - EM VEZ DE EXIGIR QUE O OPERADOR
+           *> REDIGITE TUDO A PARTIR DA CAPA DO LIVRO.
+           MOVE "N" TO W-ACHOU-ISBN.
+           OPEN INPUT ARQ-CATALOGO-ISBN.
+           IF  W-COD-ERRO-ISBN = "00" OR W-COD-ERRO-ISBN = "05"
+               MOVE "N" TO W-FIM-CATALOGO-ISBN
+               PERFORM LER-PROXIMO-CATALOGO-ISBN
+               PERFORM UNTIL FIM-CATALOGO-ISBN OR ACHOU-ISBN
+                   IF  CI-ISBN = ISBN-LIVRO
+                       MOVE "S" TO W-ACHOU-ISBN
+                       MOVE CI-TITULO TO TITULO-LIVRO
+                       MOVE CI-AUTOR  TO AUTOR-LIVRO
+                   ELSE
+                       PERFORM LER-PROXIMO-CATALOGO-ISBN
+                   END-IF
+               END-PERFORM
+               CLOSE ARQ-CATALOGO-ISBN
+           END-IF.
+
+       LER-PROXIMO-CATALOGO-ISBN.
+           READ ARQ-CATALOGO-ISBN
+               AT END MOVE "S" TO W-FIM-CATALOGO-ISBN
+           END-READ.
+
+       RECEBER-ESTOQUE.
+
+           *> QUANTIDADE EM ESTOQUE
+           ACCEPT QTD-ESTOQUE AT 2111.
+
+       RECEBER-NOVO-PRECO.
+
+           *> PRECO DO LIVRO
+           PERFORM WITH TEST AFTER UNTIL
+                   PRECO-LIVRO > 0 AND <= 10000,00
+               ACCEPT PRECO-ED  AT  2211
+               MOVE   PRECO-ED  TO  PRECO-LIVRO
+               IF PRECO-LIVRO = 0 OR > 10000,00
+                   DISPLAY "PRECO DEVERA SER > 0 E <= 10.000,00"
+                           AT 2812
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       RECEBER-CATEGORIA.
+
+           *> CATEGORIA/GENERO DO LIVRO
+           PERFORM WITH TEST AFTER UNTIL CATEGORIA-LIVRO NOT = SPACES
+               ACCEPT CATEGORIA-LIVRO AT 2313
+               IF  CATEGORIA-LIVRO = SPACES
+                   DISPLAY "A CATEGORIA DO LIVRO E OBRIGATORIA"
+                           AT 2812
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       RECEBER-EDITORA.
+
+           *> EDITORA DO LIVRO
+           PERFORM WITH TEST AFTER UNTIL EDITORA-LIVRO NOT = SPACES
+               ACCEPT EDITORA-LIVRO AT 2411
+               IF  EDITORA-LIVRO = SPACES
+                   DISPLAY "A EDITORA DO LIVRO E OBRIGATORIA"
+                           AT 2812
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+       RECEBER-ANO-PUBLICACAO.
+
+           *> ANO DE PUBLICACAO DO LIVRO
+           PERFORM WITH TEST AFTER UNTIL
+                   ANO-PUBLICACAO > 1900 AND <= 2099
+               ACCEPT ANO-PUBLICACAO AT 2521
+               IF  ANO-PUBLICACAO <= 1900 OR > 2099
+                   DISPLAY "ANO DEVERA ESTAR ENTRE 1901 E 2099"
+                           AT 2812
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
        GRAVAR-DADOS.
 
            *> VALIDACAO DO CAMPO DE CONFIRMACAO
            PERFORM WITH TEST AFTER UNTIL W-INCLUI = "S" OR "N"
-              ACCEPT W-INCLUI AT  2130 WITH AUTO
+              ACCEPT W-INCLUI AT  2630 WITH AUTO
               MOVE FUNCTION UPPER-CASE (W-INCLUI) TO W-INCLUI
               IF W-INCLUI NOT = "S" AND "N"
-                  DISPLAY "DIGITAR 'S' PARA GRAVAR E 'N' PARA DESITIR" AT 2312
+                  DISPLAY "DIGITAR 'S' PARA GRAVAR E 'N' PARA DESITIR"
+                          AT 2812
               ELSE
                   PERFORM LIMPAR-ESPACO-MENSAGEM
               END-IF
            END-PERFORM.
 
-           IF  W-INCLUI = "S"  
-               WRITE REG-LIVRO  
-               IF W-COD-ERRO NOT = "00"
-                  DISPLAY "REGISTRO DUPLICADO" AT 2312
-               ELSE
+           IF  W-INCLUI = "S"
+               WRITE REG-LIVRO
+               IF STATUS-OK
+                  CALL "LOGAUDITORIA" USING "INCLUSAO  " COD-LIVRO
+                       TITULO-LIVRO W-SPACES-173 REG-LIVRO
                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               ELSE
+                  IF STATUS-DUPLICADO
+                     DISPLAY "REGISTRO DUPLICADO" AT 2812
+                  ELSE
+                     DISPLAY "ERRO AO GRAVAR (STATUS " W-COD-ERRO ")"
+                             AT 2812
+                  END-IF
                END-IF
            ELSE
-               DISPLAY "REGISTRO DESCARTADO" AT 2312
+               DISPLAY "REGISTRO DESCARTADO" AT 2812
            END-IF.
-       
+
        OPCAO-CONTINUIDADE.
-           
+
            *> VALIDACAO DA OPCAO DE CONTINUEDADE
            PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT W-OPCAO AT 2525
+               ACCEPT W-OPCAO AT 2925
                MOVE FUNCTION UPPER-CASE (W-OPCAO) TO W-OPCAO
                IF W-OPCAO NOT = "S" AND "N"
-                  DISPLAY "DIGITE 'S' PARA OUTRO REGISTRO 'N' PARA VOLTAR" AT 2312
+                  DISPLAY "DIGITE 'S' PARA OUTRO REGISTRO 'N' PARA"
+                          AT 2812
                ELSE
                   PERFORM LIMPAR-ESPACO-MENSAGEM
                END-IF
            END-PERFORM.
-       
+
        LIMPAR-VARIAVEIS.
            INITIALIZE REG-LIVRO.
-           MOVE ZEROS TO COD-ED.
+           MOVE ZEROS TO COD-ED PRECO-ED.
            MOVE SPACES TO W-INCLUI W-OPCAO.
-       
+
        LIMPAR-ESPACO-MENSAGEM.
-           DISPLAY W-BRANCO AT 2312.
+           DISPLAY W-BRANCO AT 2812.
 
        FINALIZACAO.
+           PERFORM DESMARCAR-TRAVA.
            CLOSE ARQ-LIVRO.
-           DISPLAY "TERMINO DO PROCESSAMENTO" AT 2421.
+           DISPLAY "TERMINO DO PROCESSAMENTO" AT 3021.
