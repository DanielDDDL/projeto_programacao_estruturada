@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRIGIRAUTOR.
+       AUTHOR. DANIEL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ALTERNATE RECORD KEY IS AUTOR-LIVRO WITH DUPLICATES
+                   ACCESS DYNAMIC
+                   FILE STATUS IS CODERRO.
+
+       DATA DIVISION.
+       FILE  SECTION.
+       FD  CAD-PRODUTO
+           LABEL  RECORD  STANDARD.
+       COPY "REGLIVRO.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  CODERRO   PIC  X(2)  VALUE SPACES.
+       88  STATUS-OK             VALUE "00".
+       77  W-LOGIN-OK        PIC X  VALUE "N".
+       77  W-ACESSO-LIBERADO PIC X  VALUE "N".
+           88  ACESSO-LIBERADO     VALUE "S".
+       77  OPC  PIC X VALUE SPACE.
+       88  OPC-OK  VALUE "S" "N".
+       77  OPC-CONFIRMA  PIC X VALUE SPACE.
+       88  OPC-CONFIRMA-OK VALUE "S" "N".
+       77  W-AUTOR-ANTIGO    PIC X(40) VALUE SPACES.
+       77  W-AUTOR-NOVO      PIC X(40) VALUE SPACES.
+       77  W-AUTOR-ANTIGO-LOG PIC X(173) VALUE SPACES.
+       77  W-AUTOR-NOVO-LOG   PIC X(173) VALUE SPACES.
+       77  W-FIM-BUSCA       PIC X     VALUE "N".
+           88  FIM-BUSCA               VALUE "S".
+       77  W-TOTAL-ENCONTRADOS PIC 9(3) VALUE ZEROS.
+       77  W-TOTAL-CORRIGIDOS  PIC 9(3) VALUE ZEROS.
+       77  W-IDX               PIC 9(3) VALUE ZEROS.
+       77  W-TOTAL-ED          PIC ZZ9  VALUE ZEROS.
+       01  TABELA-OCORRENCIAS.
+           02  COD-OCORRENCIA  OCCURS 500 TIMES  PIC 9(3).
+
+       SCREEN SECTION.
+          01 CLEAR-SCREEN.
+             05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM   INICIALIZACAO.
+           PERFORM   PROCESSAMENTO UNTIL OPC = "N".
+           PERFORM   FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM VALIDAR-ACESSO.
+           IF  ACESSO-LIBERADO
+               PERFORM ABRIR-ARQUIVO
+           ELSE
+               MOVE "N" TO OPC
+           END-IF.
+
+       VALIDAR-ACESSO.
+           MOVE "N" TO W-LOGIN-OK.
+           CALL "VALIDARLOGIN" USING W-LOGIN-OK.
+           IF  W-LOGIN-OK = "S"
+               MOVE "S" TO W-ACESSO-LIBERADO
+           ELSE
+               MOVE "N" TO W-ACESSO-LIBERADO
+               DISPLAY CLEAR-SCREEN
+               DISPLAY "ACESSO NEGADO - OPERACAO CANCELADA" AT 1310
+               STOP  "   <ENTER> PARA CONTINUAR"
+           END-IF.
+
+       PROCESSAMENTO.
+           PERFORM  FORMATAR-TELA.
+           PERFORM  RECEBER-CRITERIOS.
+           PERFORM  LOCALIZAR-OCORRENCIAS.
+           IF  W-TOTAL-ENCONTRADOS > 0
+               PERFORM CONFIRMAR-E-CORRIGIR
+           ELSE
+               DISPLAY "NENHUM REGISTRO ENCONTRADO COM ESSE AUTOR"
+                       AT 2302
+               STOP  "   <ENTER> PARA CONTINUAR"
+           END-IF.
+           PERFORM  RECEBER-OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+           INITIALIZE W-AUTOR-ANTIGO W-AUTOR-NOVO.
+           MOVE ZEROS TO W-TOTAL-ENCONTRADOS W-TOTAL-CORRIGIDOS.
+           DISPLAY  CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY  "CORRECAO EM LOTE DE NOME DE AUTOR" AT 1310.
+           DISPLAY  "AUTOR ATUAL (EXATO):" AT  1502.
+           DISPLAY  "NOVO AUTOR:"          AT  1702.
+           DISPLAY  "OUTRO AUTOR A CORRIGIR?(S/N): " AT  3502.
+
+       RECEBER-CRITERIOS.
+           PERFORM WITH TEST AFTER UNTIL
+                   W-AUTOR-ANTIGO NOT = SPACES
+               ACCEPT W-AUTOR-ANTIGO AT 1523
+               IF  W-AUTOR-ANTIGO = SPACES
+                   DISPLAY "CAMPO OBRIGATORIO" AT 1542
+               ELSE
+                   DISPLAY "                 " AT 1542
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER UNTIL
+                   W-AUTOR-NOVO NOT = SPACES
+               ACCEPT W-AUTOR-NOVO AT 1713
+               IF  W-AUTOR-NOVO = SPACES
+                   DISPLAY "CAMPO OBRIGATORIO" AT 1742
+               ELSE
+                   DISPLAY "                 " AT 1742
+               END-IF
+           END-PERFORM.
+
+       LOCALIZAR-OCORRENCIAS.
+           MOVE "N" TO W-FIM-BUSCA.
+           MOVE W-AUTOR-ANTIGO TO AUTOR-LIVRO.
+           START CAD-PRODUTO KEY IS NOT LESS THAN AUTOR-LIVRO
+               INVALID KEY MOVE "23" TO CODERRO
+           END-START.
+           IF  STATUS-OK
+               PERFORM LER-PROXIMA-OCORRENCIA
+               PERFORM UNTIL FIM-BUSCA
+                       OR AUTOR-LIVRO NOT = W-AUTOR-ANTIGO
+                   IF  W-TOTAL-ENCONTRADOS < 500
+                       ADD 1 TO W-TOTAL-ENCONTRADOS
+                       MOVE COD-LIVRO
+                         TO COD-OCORRENCIA (W-TOTAL-ENCONTRADOS)
+                   END-IF
+                   PERFORM LER-PROXIMA-OCORRENCIA
+               END-PERFORM
+           END-IF.
+
+       LER-PROXIMA-OCORRENCIA.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END MOVE "S" TO W-FIM-BUSCA
+           END-READ.
+
+       CONFIRMAR-E-CORRIGIR.
+           MOVE W-TOTAL-ENCONTRADOS TO W-TOTAL-ED.
+           DISPLAY "REGISTROS ENCONTRADOS..........: " W-TOTAL-ED
+                   AT 2302.
+           DISPLAY "CONFIRMA A SUBSTITUICAO EM TODOS ELES?(S/N): "
+                   AT 2502.
+           PERFORM WITH TEST AFTER UNTIL OPC-CONFIRMA-OK
+               ACCEPT OPC-CONFIRMA AT 2547 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC-CONFIRMA) TO OPC-CONFIRMA
+               IF  NOT OPC-CONFIRMA-OK
+                   DISPLAY "DIGITE S OU N" AT 2602
+               ELSE
+                   DISPLAY "             " AT 2602
+               END-IF
+           END-PERFORM.
+           IF  OPC-CONFIRMA = "S"
+               PERFORM APLICAR-SUBSTITUICAO
+               MOVE W-TOTAL-CORRIGIDOS TO W-TOTAL-ED
+               DISPLAY "REGISTROS CORRIGIDOS............: " W-TOTAL-ED
+                       AT 2702
+           ELSE
+               DISPLAY "CORRECAO NAO EFETIVADA" AT 2702
+           END-IF.
+           STOP  "   <ENTER> PARA CONTINUAR".
+
+       APLICAR-SUBSTITUICAO.
+           PERFORM VARYING W-IDX FROM 1 BY 1
+                   UNTIL W-IDX > W-TOTAL-ENCONTRADOS
+               MOVE COD-OCORRENCIA (W-IDX) TO COD-LIVRO
+               READ CAD-PRODUTO
+               IF  STATUS-OK
+                   MOVE W-AUTOR-NOVO TO AUTOR-LIVRO
+                   REWRITE REG-LIVRO
+                   IF  STATUS-OK
+                       ADD 1 TO W-TOTAL-CORRIGIDOS
+                       MOVE W-AUTOR-ANTIGO TO W-AUTOR-ANTIGO-LOG
+                       MOVE W-AUTOR-NOVO   TO W-AUTOR-NOVO-LOG
+                       CALL "LOGAUDITORIA" USING "ALTERACAO " COD-LIVRO
+                            TITULO-LIVRO W-AUTOR-ANTIGO-LOG
+                            W-AUTOR-NOVO-LOG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC  AT  3525 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               IF  OPC-OK
+                   DISPLAY "                   " AT 3530
+               ELSE
+                   DISPLAY " DIGITE S OU N" AT 3530
+               END-IF
+           END-PERFORM.
+
+       ABRIR-ARQUIVO.
+           CALL "BACKUPLIVRO".
+           *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO
+           OPEN  I-O  CAD-PRODUTO.
+
+       FINALIZACAO.
+           IF  ACESSO-LIBERADO
+               CLOSE  CAD-PRODUTO
+           END-IF.
+           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
+           STOP  "  ".
