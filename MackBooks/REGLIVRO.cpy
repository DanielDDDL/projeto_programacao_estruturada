@@ -0,0 +1,16 @@
+      *> REGLIVRO.cpy
+      *> LAYOUT UNICO DO REGISTRO DE LIVRO, COMPARTILHADO POR TODOS OS
+      *> PROGRAMAS QUE ACESSAM O ARQUIVO "livros.dat" (FD 01-LEVEL).
+       01  REG-LIVRO.
+           02  COD-LIVRO        PIC 9(3).
+           02  TITULO-LIVRO     PIC X(40).
+           02  AUTOR-LIVRO      PIC X(40).
+           02  ISBN-LIVRO       PIC X(13).
+           02  QTD-ESTOQUE      PIC 9(5).
+           02  PRECO-LIVRO      PIC 9(4)V99.
+           02  CATEGORIA-LIVRO  PIC X(15).
+           02  EDITORA-LIVRO    PIC X(30).
+           02  ANO-PUBLICACAO   PIC 9(4).
+           02  PRECO-PROMOCIONAL PIC 9(4)V99.
+           02  PRECO-ATACADO     PIC 9(4)V99.
+           02  QTD-MIN-ATACADO   PIC 9(5).
