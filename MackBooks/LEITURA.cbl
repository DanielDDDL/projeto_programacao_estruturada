@@ -1,6 +1,6 @@
 
        IDENTIFICATION DIVISION.
-       
+
        PROGRAM-ID. LEITURA.
        AUTHOR. DANIEL.
        DATE-WRITTEN. 06/11/2017.
@@ -8,7 +8,7 @@
        ENVIRONMENT DIVISION.
          CONFIGURATION SECTION.
 
-             SPECIAL-NAMES.      
+             SPECIAL-NAMES.
                  DECIMAL-POINT IS COMMA.
 
              INPUT-OUTPUT SECTION.
@@ -16,36 +16,68 @@
                    SELECT OPTIONAL CAD-PRODUTO
                    ASSIGN TO "livros.dat"
                    ORGANIZATION INDEXED
-                   RECORD KEY IS CODPROD
-                   ACCESS RANDOM
+                   RECORD KEY IS COD-LIVRO
+                   ALTERNATE RECORD KEY IS TITULO-LIVRO WITH DUPLICATES
+                   ACCESS DYNAMIC
                    FILE STATUS IS CODERRO.
 
+                   SELECT OPTIONAL ARQ-FILIAL
+                   ASSIGN TO "estfilial.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-ESTOQUE-FIL
+                   ALTERNATE RECORD KEY IS COD-LIVRO-FIL WITH DUPLICATES
+                   ACCESS DYNAMIC
+                   FILE STATUS IS W-COD-ERRO-FIL.
+
+                   SELECT OPTIONAL ARQ-EMPRESTIMO
+                   ASSIGN TO "emprestimos.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-EMPRESTIMO
+                   ALTERNATE RECORD KEY IS COD-LIVRO-EMP WITH DUPLICATES
+                   ACCESS DYNAMIC
+                   FILE STATUS IS W-COD-ERRO-EMP.
+
        DATA DIVISION.
          FILE  SECTION.
          FD  CAD-PRODUTO
              LABEL  RECORD  STANDARD.
-         01  REG-PRODUTO.
-             02  CODPROD         PIC  9(3).
-             02  DESCRI          PIC  X(20).
-             02  PRECO           PIC  9(4)V99.
-             02  FILLER          PIC  X(41).
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-FILIAL
+             LABEL  RECORD  STANDARD.
+         COPY "REGFILIAL.cpy".
+
+         FD  ARQ-EMPRESTIMO
+             LABEL  RECORD  STANDARD.
+         COPY "REGEMPR.cpy".
+
          WORKING-STORAGE SECTION.
          77  CODERRO              PIC  X(2)      VALUE SPACES.
+             88  STATUS-OK                       VALUE "00".
+             88  STATUS-NAO-ENCONTRADO           VALUE "23".
          77  OPC                  PIC X          VALUE SPACE.
              88  OPC-OK                          VALUE "S" "N".
-         77  W-CODPROD-PESQUISA   PIC 9(3)       VALUE ZEROS.
-         77  CODPROD-ED           PIC   ZZ9      VALUE ZEROS.
+         77  W-COD-LIVRO-PESQUISA PIC 9(3)       VALUE ZEROS.
+         77  COD-LIVRO-ED         PIC   ZZ9      VALUE ZEROS.
          77  PRECO-ED             PIC   Z.ZZ9,99 VALUE ZEROS.
-  	
-         01  DATA-SIS.
-             02  ANO  PIC  9999.
-             02  MES  PIC  99.
-             02  DIA  PIC  99.
-         01  DATA-DIA.
-             02  DIA  PIC  99/.
-             02  MES  PIC  99/.
-             02  ANO  PIC  9999.
-         01  DATA-COM-BARRA  REDEFINES  DATA-DIA  PIC X(10).
+         77  PRECO-PROMO-ED       PIC   Z.ZZ9,99 VALUE ZEROS.
+         77  PRECO-ATAC-ED        PIC   Z.ZZ9,99 VALUE ZEROS.
+         77  W-TIPO-PESQUISA      PIC X          VALUE "C".
+             88  PESQUISA-POR-CODIGO             VALUE "C".
+             88  PESQUISA-POR-TITULO             VALUE "T".
+             88  PESQUISA-SEQUENCIAL              VALUE "N".
+         77  W-TITULO-PESQUISA    PIC X(40)      VALUE SPACES.
+         77  W-TAM-PESQUISA       PIC 99         VALUE ZEROS.
+         77  W-ACHOU-TITULO       PIC X          VALUE "N".
+             88  ACHOU-TITULO                    VALUE "S".
+         77  W-ACHOU-REGISTRO     PIC X          VALUE "N".
+             88  ACHOU-REGISTRO                  VALUE "S".
+         77  W-COD-ERRO-FIL       PIC XX         VALUE SPACES.
+         77  W-LINHA-FILIAL       PIC 99         VALUE ZEROS.
+         77  W-POS                PIC 9(4)       VALUE ZEROS.
+         77  W-COD-ERRO-EMP       PIC XX         VALUE SPACES.
+         77  W-ACHOU-EMPRESTIMO   PIC X          VALUE "N".
+             88  ACHOU-EMPRESTIMO                VALUE "S".
 
          SCREEN SECTION.
             01 CLEAR-SCREEN.
@@ -54,76 +86,300 @@
        PROCEDURE DIVISION.
 
        INICIO.
-   	       PERFORM INICIALIZACAO.
+           PERFORM INICIALIZACAO.
            PERFORM PROCESSAMENTO UNTIL OPC = "N".
            PERFORM FINALIZACAO.
            EXIT PROGRAM.
 
        INICIALIZACAO.
-           INITIALIZE DATA-SIS.
-           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
            PERFORM ABRIR-ARQUIVO.
 
        PROCESSAMENTO.
 
            PERFORM FORMATAR-TELA.
-	         PERFORM ROTINA-LEITURA
-           PERFORM EXIBIR-DADOS-LIDOS.
+           PERFORM ROTINA-LEITURA.
+           IF PESQUISA-POR-CODIGO
+               PERFORM EXIBIR-DADOS-LIDOS
+           END-IF.
            PERFORM RECEBER-OPCAO-CONTINUIDADE.
 
        FORMATAR-TELA.
 
-           INITIALIZE DATA-DIA CODERRO REG-PRODUTO W-CODPROD-PESQUISA.
-           MOVE ZEROS TO CODPROD-ED   PRECO-ED.
-           MOVE CORR DATA-SIS TO DATA-DIA.
+           INITIALIZE CODERRO REG-LIVRO W-COD-LIVRO-PESQUISA.
+           MOVE ZEROS TO COD-LIVRO-ED PRECO-ED PRECO-PROMO-ED
+               PRECO-ATAC-ED.
+           MOVE "C" TO W-TIPO-PESQUISA.
+           MOVE SPACES TO W-TITULO-PESQUISA.
 
            *> LIMPANDO TELA
            DISPLAY  CLEAR-SCREEN.
-	         
+           CALL "CABECALHO".
+
            *> TEXT FIELDS
-           DISPLAY  "LEITURA DE CADASTRO DE PRODUTOS"  AT 0515.
-           DISPLAY   DATA-DIA                          AT 0722.
-	         DISPLAY  "CODIGO:"                          AT 1010.
-           DISPLAY  "DESCRICAO:"                       AT 1210.
-           DISPLAY  "PRECO UNIT.:"                     AT 1410.
-           DISPLAY  "OUTRO REGISTRO?(S/N): "           AT 2010.
+           DISPLAY  "LEITURA DE CADASTRO DE LIVROS"    AT 1310.
+           DISPLAY  "CODIGO:"                          AT 1702.
+           DISPLAY  "TITULO:"                          AT 1902.
+           DISPLAY  "AUTOR:"                           AT 2102.
+           DISPLAY  "ESTOQUE:"                         AT 2302.
+           DISPLAY  "PRECO UNIT.:"                     AT 2502.
+           DISPLAY  "CATEGORIA:"                       AT 2702.
+           DISPLAY  "EDITORA:"                         AT 2902.
+           DISPLAY  "ANO DE PUBLICACAO:"               AT 3102.
+           DISPLAY  "PRECO PROMOCIONAL:"               AT 3302.
+           DISPLAY  "PRECO ATACADO:"                   AT 3502.
+           DISPLAY  "QTD MINIMA ATACADO:"               AT 3702.
+           DISPLAY  "ESTOQUE POR FILIAL:"               AT 3902.
+           DISPLAY  "SITUACAO:"                         AT 4302.
+           DISPLAY  "OUTRO REGISTRO?(S/N): "           AT 4502.
 
        ROTINA-LEITURA.
 
-           DISPLAY "DIGITE O CODIGO DO PRODUTO A PESQUISAR"  AT 0910
-           ACCEPT CODPROD-ED AT 1022.
-           MOVE CODPROD-ED TO CODPROD
+           DISPLAY "PESQUISAR POR (C)ODIGO, (T)ITULO OU (N)AVEGAR?"
+                   AT 1502.
+           PERFORM WITH TEST AFTER UNTIL
+                   PESQUISA-POR-CODIGO OR PESQUISA-POR-TITULO
+                      OR PESQUISA-SEQUENCIAL
+               ACCEPT W-TIPO-PESQUISA AT 1552 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-TIPO-PESQUISA)
+                 TO W-TIPO-PESQUISA
+               IF  PESQUISA-POR-CODIGO OR PESQUISA-POR-TITULO
+                      OR PESQUISA-SEQUENCIAL
+                   DISPLAY "     " AT 1556
+               ELSE
+                   DISPLAY "DIGITE C, T OU N" AT 1556
+               END-IF
+           END-PERFORM.
+
+           IF PESQUISA-POR-CODIGO
+               PERFORM ROTINA-LEITURA-POR-CODIGO
+           ELSE
+               IF PESQUISA-POR-TITULO
+                   PERFORM ROTINA-LEITURA-POR-TITULO
+               ELSE
+                   PERFORM ROTINA-LEITURA-SEQUENCIAL
+               END-IF
+           END-IF.
+
+       ROTINA-LEITURA-POR-CODIGO.
+
+           DISPLAY "                                    " AT 1502.
+           DISPLAY "DIGITE O CODIGO DO LIVRO A PESQUISAR"  AT 1502.
+           ACCEPT COD-LIVRO-ED AT 1722.
+           MOVE COD-LIVRO-ED TO COD-LIVRO.
            READ CAD-PRODUTO.
-      
+
+       ROTINA-LEITURA-POR-TITULO.
+
+           DISPLAY "                                    " AT 1502.
+           DISPLAY "DIGITE PARTE DO TITULO A PESQUISAR"    AT 1502.
+           MOVE SPACES TO W-TITULO-PESQUISA.
+           ACCEPT W-TITULO-PESQUISA AT 1722.
+           MOVE FUNCTION TRIM (W-TITULO-PESQUISA) TO W-TITULO-PESQUISA.
+           COMPUTE W-TAM-PESQUISA =
+                   FUNCTION LENGTH (FUNCTION TRIM (W-TITULO-PESQUISA)).
+           MOVE "N" TO W-ACHOU-TITULO.
+           MOVE W-TITULO-PESQUISA TO TITULO-LIVRO.
+           START CAD-PRODUTO KEY IS NOT LESS THAN TITULO-LIVRO
+               INVALID KEY MOVE "23" TO CODERRO
+           END-START.
+           IF CODERRO = "00"
+               PERFORM LER-PROXIMO-POR-TITULO
+               PERFORM UNTIL CODERRO NOT = "00"
+                       OR TITULO-LIVRO (1:W-TAM-PESQUISA) NOT =
+                          W-TITULO-PESQUISA (1:W-TAM-PESQUISA)
+                   MOVE "S" TO W-ACHOU-TITULO
+                   DISPLAY TITULO-LIVRO AT 1922
+                   DISPLAY AUTOR-LIVRO  AT 2122
+                   DISPLAY QTD-ESTOQUE  AT 2322
+                   MOVE PRECO-LIVRO TO PRECO-ED
+                   DISPLAY PRECO-ED AT 2522
+                   DISPLAY CATEGORIA-LIVRO AT 2713
+                   DISPLAY EDITORA-LIVRO AT 2911
+                   DISPLAY ANO-PUBLICACAO AT 3121
+                   MOVE PRECO-PROMOCIONAL TO PRECO-PROMO-ED
+                   DISPLAY PRECO-PROMO-ED AT 3321
+                   MOVE PRECO-ATACADO TO PRECO-ATAC-ED
+                   DISPLAY PRECO-ATAC-ED AT 3517
+                   DISPLAY QTD-MIN-ATACADO AT 3721
+                   PERFORM EXIBIR-ESTOQUE-FILIAIS
+                   PERFORM EXIBIR-SITUACAO-EMPRESTIMO
+                   STOP "   <ENTER> PARA PROXIMO RESULTADO"
+                   PERFORM LER-PROXIMO-POR-TITULO
+               END-PERFORM
+           END-IF.
+           IF NOT ACHOU-TITULO
+               DISPLAY "LIVRO NAO FOI ENCONTRADO" AT 1542 WITH BLINK
+           END-IF.
+
+       LER-PROXIMO-POR-TITULO.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END MOVE "10" TO CODERRO
+           END-READ.
+
+       ROTINA-LEITURA-SEQUENCIAL.
+
+           DISPLAY "                                    " AT 1502.
+           DISPLAY "NAVEGANDO POR TODOS OS REGISTROS"      AT 1502.
+           MOVE "N" TO W-ACHOU-REGISTRO.
+           MOVE ZEROS TO COD-LIVRO.
+           START CAD-PRODUTO KEY IS NOT LESS THAN COD-LIVRO
+               INVALID KEY MOVE "23" TO CODERRO
+           END-START.
+           IF CODERRO = "00"
+               PERFORM LER-PROXIMO-SEQUENCIAL
+               PERFORM UNTIL CODERRO NOT = "00"
+                   MOVE "S" TO W-ACHOU-REGISTRO
+                   MOVE COD-LIVRO TO COD-LIVRO-ED
+                   DISPLAY COD-LIVRO-ED   AT 1722
+                   DISPLAY TITULO-LIVRO   AT 1922
+                   DISPLAY AUTOR-LIVRO    AT 2122
+                   DISPLAY QTD-ESTOQUE    AT 2322
+                   MOVE PRECO-LIVRO TO PRECO-ED
+                   DISPLAY PRECO-ED       AT 2522
+                   DISPLAY CATEGORIA-LIVRO AT 2713
+                   DISPLAY EDITORA-LIVRO  AT 2911
+                   DISPLAY ANO-PUBLICACAO AT 3121
+                   MOVE PRECO-PROMOCIONAL TO PRECO-PROMO-ED
+                   DISPLAY PRECO-PROMO-ED AT 3321
+                   MOVE PRECO-ATACADO TO PRECO-ATAC-ED
+                   DISPLAY PRECO-ATAC-ED AT 3517
+                   DISPLAY QTD-MIN-ATACADO AT 3721
+                   PERFORM EXIBIR-ESTOQUE-FILIAIS
+                   PERFORM EXIBIR-SITUACAO-EMPRESTIMO
+                   STOP "   <ENTER> PARA PROXIMO REGISTRO"
+                   PERFORM LER-PROXIMO-SEQUENCIAL
+               END-PERFORM
+           END-IF.
+           IF NOT ACHOU-REGISTRO
+               DISPLAY "NENHUM LIVRO CADASTRADO" AT 1556 WITH BLINK
+           END-IF.
+
+       LER-PROXIMO-SEQUENCIAL.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END MOVE "10" TO CODERRO
+           END-READ.
+
        EXIBIR-DADOS-LIDOS.
 
-           IF CODERRO NOT = "00"
-              DISPLAY "PRODUTO NAO FOI ENCONTRADO" AT 1140 WITH BLINK
+           IF STATUS-OK
+              DISPLAY TITULO-LIVRO AT 1922
+              DISPLAY AUTOR-LIVRO  AT 2122
+              DISPLAY QTD-ESTOQUE  AT 2322
+              MOVE PRECO-LIVRO TO PRECO-ED
+              DISPLAY PRECO-ED AT 2522
+              DISPLAY CATEGORIA-LIVRO AT 2713
+              DISPLAY EDITORA-LIVRO AT 2911
+              DISPLAY ANO-PUBLICACAO AT 3121
+              MOVE PRECO-PROMOCIONAL TO PRECO-PROMO-ED
+              DISPLAY PRECO-PROMO-ED AT 3321
+              MOVE PRECO-ATACADO TO PRECO-ATAC-ED
+              DISPLAY PRECO-ATAC-ED AT 3517
+              DISPLAY QTD-MIN-ATACADO AT 3721
+              PERFORM EXIBIR-ESTOQUE-FILIAIS
+              PERFORM EXIBIR-SITUACAO-EMPRESTIMO
            ELSE
-              DISPLAY DESCRI AT 1222
-              MOVE PRECO TO PRECO-ED
-              DISPLAY PRECO-ED AT 1422
+              IF STATUS-NAO-ENCONTRADO
+                 DISPLAY "LIVRO NAO FOI ENCONTRADO" AT 1542 WITH BLINK
+              ELSE
+                 DISPLAY "ERRO AO LER REGISTRO (STATUS " CODERRO ")"
+                         AT 1542 WITH BLINK
+              END-IF
            END-IF.
-      
+
        RECEBER-OPCAO-CONTINUIDADE.
 
            PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT OPC  AT  2035 WITH AUTO
+               ACCEPT OPC  AT  4525 WITH AUTO
                MOVE FUNCTION UPPER-CASE (OPC) TO OPC
                IF  OPC-OK
-                   DISPLAY " " AT 2040
+                   DISPLAY " " AT 4530
                ELSE
-                   DISPLAY "DIGITE S OU N" AT 2040
+                   DISPLAY "DIGITE S OU N" AT 4530
                END-IF
            END-PERFORM.
 
+       EXIBIR-ESTOQUE-FILIAIS.
+           *> SO EXIBE SE HOUVER REGISTROS DE ESTOQUE POR FILIAL PARA
+           *> ESTE LIVRO (O ARQUIVO ESTFILIAL.DAT E OPCIONAL E
+           *> ALIMENTADO PELO PROGRAMA ESTOQUEFILIAL).
+           MOVE ZEROS TO W-LINHA-FILIAL.
+           MOVE COD-LIVRO TO COD-LIVRO-FIL.
+           START ARQ-FILIAL KEY IS NOT LESS THAN COD-LIVRO-FIL
+               INVALID KEY MOVE "23" TO W-COD-ERRO-FIL
+           END-START.
+           IF  W-COD-ERRO-FIL = "00"
+               PERFORM LER-PROXIMA-FILIAL
+               PERFORM UNTIL W-COD-ERRO-FIL NOT = "00"
+                       OR COD-LIVRO-FIL NOT = COD-LIVRO
+                       OR W-LINHA-FILIAL >= 3
+                   ADD 1 TO W-LINHA-FILIAL
+                   COMPUTE W-POS = (39 + W-LINHA-FILIAL) * 100 + 2
+                   DISPLAY "FILIAL" AT W-POS
+                   COMPUTE W-POS = (39 + W-LINHA-FILIAL) * 100 + 9
+                   DISPLAY COD-FILIAL AT W-POS
+                   COMPUTE W-POS = (39 + W-LINHA-FILIAL) * 100 + 12
+                   DISPLAY NOME-FILIAL AT W-POS
+                   COMPUTE W-POS = (39 + W-LINHA-FILIAL) * 100 + 34
+                   DISPLAY QTD-ESTOQUE-FIL AT W-POS
+                   PERFORM LER-PROXIMA-FILIAL
+               END-PERFORM
+           END-IF.
+           IF  W-LINHA-FILIAL = 0
+               DISPLAY "(NENHUM REGISTRO POR FILIAL)" AT 4002
+           END-IF.
+
+       LER-PROXIMA-FILIAL.
+           READ ARQ-FILIAL NEXT RECORD
+               AT END MOVE "10" TO W-COD-ERRO-FIL
+           END-READ.
+
+       EXIBIR-SITUACAO-EMPRESTIMO.
+           *> EXIBE "EMPRESTADO DESDE DD/MM" QUANDO HOUVER EMPRESTIMO
+           *> ATIVO PARA O LIVRO (ARQUIVO OPCIONAL EMPRESTIMOS.DAT,
+           *> ALIMENTADO PELOS PROGRAMAS EMPRESTAR/DEVOLVER).
+           MOVE "N" TO W-ACHOU-EMPRESTIMO.
+           MOVE COD-LIVRO TO COD-LIVRO-EMP.
+           START ARQ-EMPRESTIMO KEY IS NOT LESS THAN COD-LIVRO-EMP
+               INVALID KEY MOVE "23" TO W-COD-ERRO-EMP
+           END-START.
+           IF  W-COD-ERRO-EMP = "00"
+               PERFORM LER-PROXIMO-EMPRESTIMO
+               PERFORM UNTIL W-COD-ERRO-EMP NOT = "00"
+                       OR COD-LIVRO-EMP NOT = COD-LIVRO
+                       OR ACHOU-EMPRESTIMO
+                   IF  EMPRESTIMO-ATIVO
+                       MOVE "S" TO W-ACHOU-EMPRESTIMO
+                   ELSE
+                       PERFORM LER-PROXIMO-EMPRESTIMO
+                   END-IF
+               END-PERFORM
+           END-IF.
+           DISPLAY "                      " AT 4322.
+           IF  ACHOU-EMPRESTIMO
+               DISPLAY "EMPRESTADO DESDE" AT 4322
+               DISPLAY DE-DIA AT 4339
+               DISPLAY "/" AT 4341
+               DISPLAY DE-MES AT 4342
+           ELSE
+               DISPLAY "DISPONIVEL" AT 4322
+           END-IF.
+
+       LER-PROXIMO-EMPRESTIMO.
+           READ ARQ-EMPRESTIMO NEXT RECORD
+               AT END MOVE "10" TO W-COD-ERRO-EMP
+           END-READ.
+
        ABRIR-ARQUIVO.
            *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO
            OPEN  I-O  CAD-PRODUTO.
+           OPEN  INPUT  ARQ-FILIAL.
+           OPEN  INPUT  ARQ-EMPRESTIMO.
 
        FINALIZACAO.
            CLOSE  CAD-PRODUTO.
+           CLOSE  ARQ-FILIAL.
+           CLOSE  ARQ-EMPRESTIMO.
            DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
            STOP  " ".
 
-       FIM-ULTIMA-LINHA.
\ No newline at end of file
+       FIM-ULTIMA-LINHA.
