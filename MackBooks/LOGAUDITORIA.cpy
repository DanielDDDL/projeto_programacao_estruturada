@@ -0,0 +1,16 @@
+      *> LOGAUDITORIA.cpy
+      *> LAYOUT DO REGISTRO DE AUDITORIA GRAVADO EM "auditoria.log" POR
+      *> TODO PROGRAMA QUE INCLUI, ALTERA OU EXCLUI UM LIVRO.
+       01  REG-LOG.
+           02  LOG-DATA-HORA.
+               03  LOG-ANO          PIC 9(4).
+               03  LOG-MES          PIC 99.
+               03  LOG-DIA          PIC 99.
+               03  LOG-HORA         PIC 99.
+               03  LOG-MINUTO       PIC 99.
+               03  LOG-SEGUNDO      PIC 99.
+           02  LOG-OPERACAO         PIC X(10).
+           02  LOG-COD-LIVRO        PIC 9(3).
+           02  LOG-TITULO-LIVRO     PIC X(40).
+           02  LOG-VALOR-ANTES      PIC X(173).
+           02  LOG-VALOR-DEPOIS     PIC X(173).
