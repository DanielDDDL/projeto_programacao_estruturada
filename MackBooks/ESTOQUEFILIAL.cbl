@@ -0,0 +1,332 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ESTOQUEFILIAL.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS RANDOM
+                   FILE STATUS IS CODERRO.
+
+                   SELECT OPTIONAL ARQ-FILIAL
+                   ASSIGN TO "estfilial.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-ESTOQUE-FIL
+                   ALTERNATE RECORD KEY IS COD-LIVRO-FIL WITH DUPLICATES
+                   ACCESS DYNAMIC
+                   FILE STATUS IS W-COD-ERRO-FIL.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  CAD-PRODUTO
+             LABEL RECORD STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-FILIAL
+             LABEL RECORD STANDARD.
+         COPY "REGFILIAL.cpy".
+
+         WORKING-STORAGE SECTION.
+         77  CODERRO            PIC XX    VALUE SPACES.
+             88  STATUS-OK                VALUE "00".
+             88  STATUS-NAO-ENCONTRADO    VALUE "23".
+         77  W-COD-ERRO-FIL     PIC XX    VALUE SPACES.
+         77  W-LOGIN-OK         PIC X     VALUE "N".
+         77  W-ACESSO-LIBERADO  PIC X     VALUE "N".
+             88  ACESSO-LIBERADO          VALUE "S".
+         77  W-OPCAO            PIC X     VALUE SPACES.
+             88  OPC-OK                   VALUE "S" "N".
+         77  W-CONFIRMA         PIC X     VALUE SPACES.
+         77  W-LIVRO-OK         PIC X     VALUE "N".
+             88  LIVRO-OK                 VALUE "S".
+         77  W-ACHOU-REGISTRO   PIC X     VALUE "N".
+             88  ACHOU-REGISTRO           VALUE "S".
+         77  COD-ED             PIC ZZ9   VALUE ZEROS.
+         77  COD-FILIAL-ED      PIC Z9    VALUE ZEROS.
+         77  QTD-FILIAL-ED      PIC ZZZZ9 VALUE ZEROS.
+         77  W-PROX-COD-ESTOQUE-FIL PIC 9(5) VALUE ZEROS.
+         77  W-LINHA-LISTA      PIC 99    VALUE ZEROS.
+         77  W-POS              PIC 9(4)  VALUE ZEROS.
+         77  W-BRANCO           PIC X(50) VALUE SPACES.
+         77  W-COD-FILIAL-DIG   PIC 9(2)  VALUE ZEROS.
+         77  W-NOME-FILIAL-DIG  PIC X(20) VALUE SPACES.
+         77  W-QTD-FILIAL-DIG   PIC 9(5)  VALUE ZEROS.
+         77  W-REG-ESTOQUE-FIL-ANTES PIC X(173) VALUE SPACES.
+         77  W-REG-ESTOQUE-FIL-DEPOIS PIC X(173) VALUE SPACES.
+
+         SCREEN SECTION.
+            01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL W-OPCAO = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           PERFORM VALIDAR-ACESSO.
+           IF  ACESSO-LIBERADO
+               PERFORM ABRIR-ARQUIVOS
+           ELSE
+               MOVE "N" TO W-OPCAO
+           END-IF.
+
+       ABRIR-ARQUIVOS.
+           *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO
+           OPEN I-O CAD-PRODUTO.
+           OPEN I-O ARQ-FILIAL.
+
+       VALIDAR-ACESSO.
+           MOVE "N" TO W-LOGIN-OK.
+           CALL "VALIDARLOGIN" USING W-LOGIN-OK.
+           IF  W-LOGIN-OK = "S"
+               MOVE "S" TO W-ACESSO-LIBERADO
+           ELSE
+               MOVE "N" TO W-ACESSO-LIBERADO
+               DISPLAY CLEAR-SCREEN
+               DISPLAY "ACESSO NEGADO - OPERACAO CANCELADA" AT 1310
+               STOP  "   <ENTER> PARA CONTINUAR"
+           END-IF.
+
+       PROCESSAMENTO.
+           PERFORM FORMATAR-TELA.
+           PERFORM RECEBER-COD-LIVRO.
+           IF  LIVRO-OK
+               PERFORM LISTAR-ESTOQUE-FILIAIS
+               PERFORM RECEBER-FILIAL-E-QTD
+               PERFORM CONFIRMAR-E-GRAVAR
+           END-IF.
+           PERFORM OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+           MOVE "N" TO W-LIVRO-OK.
+           MOVE ZEROS TO COD-ED COD-FILIAL-ED QTD-FILIAL-ED.
+           MOVE SPACES TO NOME-FILIAL W-CONFIRMA.
+
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+
+           DISPLAY "ESTOQUE POR FILIAL"                 AT 1310.
+           DISPLAY "CODIGO DO LIVRO:"                   AT 1502.
+           DISPLAY "ESTOQUE ATUAL POR FILIAL:"          AT 1702.
+           DISPLAY "CODIGO DA FILIAL (01-99):"          AT 2702.
+           DISPLAY "NOME DA FILIAL:"                    AT 2902.
+           DISPLAY "QUANTIDADE EM ESTOQUE:"              AT 3102.
+           DISPLAY "CONFIRMA A GRAVACAO? (S/N):"         AT 3302.
+           DISPLAY "MENSAGEM:"                           AT 3502.
+           DISPLAY "OUTRO LIVRO? (S/N):"                 AT 3702.
+
+       RECEBER-COD-LIVRO.
+           ACCEPT COD-ED AT 1521.
+           MOVE COD-ED TO COD-LIVRO.
+           READ CAD-PRODUTO.
+           IF  STATUS-OK
+               MOVE "S" TO W-LIVRO-OK
+               DISPLAY TITULO-LIVRO AT 1525
+               PERFORM LIMPAR-ESPACO-MENSAGEM
+           ELSE
+               IF  STATUS-NAO-ENCONTRADO
+                   DISPLAY "LIVRO NAO ENCONTRADO" AT 3512
+               ELSE
+                   DISPLAY "ERRO AO LER REGISTRO (STATUS " CODERRO ")"
+                           AT 3512
+               END-IF
+           END-IF.
+
+       LISTAR-ESTOQUE-FILIAIS.
+           MOVE ZEROS TO W-LINHA-LISTA.
+           MOVE COD-LIVRO TO COD-LIVRO-FIL.
+           START ARQ-FILIAL KEY IS NOT LESS THAN COD-LIVRO-FIL
+               INVALID KEY MOVE "23" TO W-COD-ERRO-FIL
+           END-START.
+           IF  W-COD-ERRO-FIL = "00"
+               PERFORM LER-PROXIMA-FILIAL
+               PERFORM UNTIL W-COD-ERRO-FIL NOT = "00"
+                       OR COD-LIVRO-FIL NOT = COD-LIVRO
+                   ADD 1 TO W-LINHA-LISTA
+                   COMPUTE W-POS = (17 + W-LINHA-LISTA) * 100 + 2
+                   DISPLAY "FILIAL" AT W-POS
+                   COMPUTE W-POS = (17 + W-LINHA-LISTA) * 100 + 9
+                   DISPLAY COD-FILIAL AT W-POS
+                   COMPUTE W-POS = (17 + W-LINHA-LISTA) * 100 + 12
+                   DISPLAY NOME-FILIAL AT W-POS
+                   COMPUTE W-POS = (17 + W-LINHA-LISTA) * 100 + 34
+                   DISPLAY QTD-ESTOQUE-FIL AT W-POS
+                   PERFORM LER-PROXIMA-FILIAL
+               END-PERFORM
+           END-IF.
+           IF  W-LINHA-LISTA = 0
+               DISPLAY "NENHUM REGISTRO DE FILIAL AINDA" AT 1802
+           END-IF.
+
+       LER-PROXIMA-FILIAL.
+           READ ARQ-FILIAL NEXT RECORD
+               AT END MOVE "10" TO W-COD-ERRO-FIL
+           END-READ.
+
+       RECEBER-FILIAL-E-QTD.
+           PERFORM WITH TEST AFTER UNTIL
+                   COD-FILIAL-ED > 0 AND <= 99
+               ACCEPT COD-FILIAL-ED AT 2727
+               IF  COD-FILIAL-ED = 0
+                   DISPLAY "CODIGO DA FILIAL DEVERA SER > 0 E <= 99"
+                           AT 3512
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+           MOVE COD-FILIAL-ED TO COD-FILIAL.
+
+           PERFORM WITH TEST AFTER UNTIL NOME-FILIAL NOT = SPACES
+               ACCEPT NOME-FILIAL AT 2918
+               IF  NOME-FILIAL = SPACES
+                   DISPLAY "O NOME DA FILIAL E OBRIGATORIO" AT 3512
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           ACCEPT QTD-FILIAL-ED AT 3125.
+           MOVE QTD-FILIAL-ED TO QTD-ESTOQUE-FIL.
+
+           *> GUARDADOS PARA SOBREVIVER AOS VARREDURAS (START/READ NEXT)
+           *> FEITAS EM LOCALIZAR-REGISTRO-EXISTENTE E EM
+           *> GERAR-PROXIMO-COD-ESTOQUE-FIL, QUE REUTILIZAM O MESMO
+           *> BUFFER DE REGISTRO (REG-ESTOQUE-FILIAL) DESTES CAMPOS.
+           MOVE COD-FILIAL      TO W-COD-FILIAL-DIG.
+           MOVE NOME-FILIAL     TO W-NOME-FILIAL-DIG.
+           MOVE QTD-ESTOQUE-FIL TO W-QTD-FILIAL-DIG.
+
+       CONFIRMAR-E-GRAVAR.
+           PERFORM WITH TEST AFTER UNTIL W-CONFIRMA = "S" OR "N"
+               ACCEPT W-CONFIRMA AT 3332 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-CONFIRMA) TO W-CONFIRMA
+               IF  W-CONFIRMA NOT = "S" AND "N"
+                   DISPLAY "DIGITAR 'S' PARA CONFIRMAR E 'N' PARA"
+                           AT 3512
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           IF  W-CONFIRMA = "S"
+               PERFORM LOCALIZAR-REGISTRO-EXISTENTE
+               IF  ACHOU-REGISTRO
+                   MOVE REG-ESTOQUE-FILIAL TO W-REG-ESTOQUE-FIL-ANTES
+                   MOVE W-NOME-FILIAL-DIG  TO NOME-FILIAL
+                   MOVE W-QTD-FILIAL-DIG   TO QTD-ESTOQUE-FIL
+                   REWRITE REG-ESTOQUE-FILIAL
+                   IF  W-COD-ERRO-FIL = "00"
+                       DISPLAY "ESTOQUE DA FILIAL ATUALIZADO"
+                               AT 3512
+                   ELSE
+                       DISPLAY "ERRO AO ATUALIZAR (STATUS "
+                               W-COD-ERRO-FIL ")" AT 3512
+                   END-IF
+               ELSE
+                   MOVE SPACES TO W-REG-ESTOQUE-FIL-ANTES
+                   PERFORM GERAR-PROXIMO-COD-ESTOQUE-FIL
+                   MOVE COD-LIVRO        TO COD-LIVRO-FIL
+                   MOVE W-COD-FILIAL-DIG TO COD-FILIAL
+                   MOVE W-NOME-FILIAL-DIG TO NOME-FILIAL
+                   MOVE W-QTD-FILIAL-DIG  TO QTD-ESTOQUE-FIL
+                   WRITE REG-ESTOQUE-FILIAL
+                   IF  W-COD-ERRO-FIL = "00"
+                       DISPLAY "ESTOQUE DA FILIAL CADASTRADO"
+                               AT 3512
+                   ELSE
+                       DISPLAY "ERRO AO GRAVAR (STATUS "
+                               W-COD-ERRO-FIL ")" AT 3512
+                   END-IF
+               END-IF
+               IF  W-COD-ERRO-FIL = "00"
+                   MOVE REG-ESTOQUE-FILIAL TO W-REG-ESTOQUE-FIL-DEPOIS
+                   CALL "LOGAUDITORIA" USING "ESTOQUEFIL" COD-LIVRO
+                        TITULO-LIVRO W-REG-ESTOQUE-FIL-ANTES
+                        W-REG-ESTOQUE-FIL-DEPOIS
+               END-IF
+           ELSE
+               DISPLAY "LANCAMENTO DESCARTADO" AT 3512
+           END-IF.
+
+       LOCALIZAR-REGISTRO-EXISTENTE.
+           *> PROCURA, ENTRE OS REGISTROS DESTE LIVRO, UM QUE JA
+           *> PERTENCA A FILIAL INFORMADA. SE EXISTIR, ATUALIZAMOS A
+           *> QUANTIDADE NELE EM VEZ DE CRIAR UM REGISTRO DUPLICADO
+           *> PARA O MESMO PAR LIVRO/FILIAL.
+           MOVE "N" TO W-ACHOU-REGISTRO.
+           MOVE COD-LIVRO TO COD-LIVRO-FIL.
+           START ARQ-FILIAL KEY IS NOT LESS THAN COD-LIVRO-FIL
+               INVALID KEY MOVE "23" TO W-COD-ERRO-FIL
+           END-START.
+           IF  W-COD-ERRO-FIL = "00"
+               PERFORM LER-PROXIMA-FILIAL
+               PERFORM UNTIL W-COD-ERRO-FIL NOT = "00"
+                       OR COD-LIVRO-FIL NOT = COD-LIVRO
+                       OR ACHOU-REGISTRO
+                   IF  COD-FILIAL = COD-FILIAL-ED
+                       MOVE "S" TO W-ACHOU-REGISTRO
+                   ELSE
+                       PERFORM LER-PROXIMA-FILIAL
+                   END-IF
+               END-PERFORM
+           END-IF.
+           MOVE "00" TO W-COD-ERRO-FIL.
+
+       GERAR-PROXIMO-COD-ESTOQUE-FIL.
+           MOVE ZEROS TO W-PROX-COD-ESTOQUE-FIL COD-ESTOQUE-FIL.
+           START ARQ-FILIAL KEY IS NOT LESS THAN COD-ESTOQUE-FIL
+               INVALID KEY MOVE "10" TO W-COD-ERRO-FIL
+           END-START.
+           IF  W-COD-ERRO-FIL = "00"
+               PERFORM LER-PROXIMO-PARA-COD-FIL
+               PERFORM UNTIL W-COD-ERRO-FIL NOT = "00"
+                   IF  COD-ESTOQUE-FIL > W-PROX-COD-ESTOQUE-FIL
+                       MOVE COD-ESTOQUE-FIL TO W-PROX-COD-ESTOQUE-FIL
+                   END-IF
+                   PERFORM LER-PROXIMO-PARA-COD-FIL
+               END-PERFORM
+           END-IF.
+           ADD 1 TO W-PROX-COD-ESTOQUE-FIL.
+           MOVE W-PROX-COD-ESTOQUE-FIL TO COD-ESTOQUE-FIL.
+           MOVE "00" TO W-COD-ERRO-FIL.
+
+       LER-PROXIMO-PARA-COD-FIL.
+           READ ARQ-FILIAL NEXT RECORD
+               AT END MOVE "10" TO W-COD-ERRO-FIL
+           END-READ.
+
+       OPCAO-CONTINUIDADE.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT W-OPCAO AT 3722 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-OPCAO) TO W-OPCAO
+               IF  OPC-OK
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               ELSE
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 3512
+               END-IF
+           END-PERFORM.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 3512.
+
+       FINALIZACAO.
+           IF  ACESSO-LIBERADO
+               CLOSE CAD-PRODUTO
+               CLOSE ARQ-FILIAL
+           END-IF.
+           DISPLAY "TERMINO DO PROCESSAMENTO" AT 3821.
