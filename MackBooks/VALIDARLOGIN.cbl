@@ -0,0 +1,83 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. VALIDARLOGIN.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL ARQ-SENHA
+                   ASSIGN TO "senha.txt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-SENHA.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  ARQ-SENHA
+             LABEL RECORD STANDARD.
+         01  REG-SENHA  PIC X(20).
+
+         WORKING-STORAGE SECTION.
+         77  W-COD-ERRO-SENHA     PIC XX     VALUE SPACES.
+             88  STATUS-SENHA-OK             VALUE "00".
+         77  W-SENHA-CADASTRADA   PIC X(20)  VALUE "MACKBOOKS".
+         77  W-SENHA-DIGITADA     PIC X(20)  VALUE SPACES.
+         77  W-TENTATIVAS         PIC 9      VALUE ZEROS.
+         77  W-BRANCO             PIC X(50)  VALUE SPACES.
+
+         LINKAGE SECTION.
+         01  LP-LOGIN-OK  PIC X.
+
+         SCREEN SECTION.
+            01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION USING LP-LOGIN-OK.
+
+       INICIO.
+           MOVE "N" TO LP-LOGIN-OK.
+           PERFORM CARREGAR-SENHA.
+           PERFORM FORMATAR-TELA.
+           PERFORM SOLICITAR-SENHA
+               WITH TEST AFTER UNTIL
+                   LP-LOGIN-OK = "S" OR W-TENTATIVAS >= 3.
+           EXIT PROGRAM.
+
+       CARREGAR-SENHA.
+           *> SE "senha.txt" NAO EXISTIR, PERMANECE A SENHA PADRAO
+           OPEN INPUT ARQ-SENHA.
+           IF  STATUS-SENHA-OK
+               READ ARQ-SENHA INTO W-SENHA-CADASTRADA
+                   AT END CONTINUE
+               END-READ
+               CLOSE ARQ-SENHA
+           END-IF.
+
+       FORMATAR-TELA.
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY "AREA RESTRITA - LOGIN NECESSARIO"  AT 1310.
+           DISPLAY "DIGITE A SENHA DE ACESSO:"         AT 1502.
+           DISPLAY "MENSAGEM:"                         AT 1702.
+
+       SOLICITAR-SENHA.
+           MOVE SPACES TO W-SENHA-DIGITADA.
+           ACCEPT W-SENHA-DIGITADA AT 1528 WITH AUTO.
+           ADD 1 TO W-TENTATIVAS.
+           IF  W-SENHA-DIGITADA = W-SENHA-CADASTRADA
+               MOVE "S" TO LP-LOGIN-OK
+           ELSE
+               IF  W-TENTATIVAS >= 3
+                   DISPLAY "SENHA INCORRETA - ACESSO BLOQUEADO"
+                           AT 1712
+               ELSE
+                   DISPLAY "SENHA INCORRETA - TENTE NOVAMENTE"
+                           AT 1712
+               END-IF
+           END-IF.
