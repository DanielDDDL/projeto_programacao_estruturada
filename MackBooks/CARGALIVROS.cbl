@@ -0,0 +1,132 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARGALIVROS.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL ARQ-CARGA
+                   ASSIGN TO "carga_livros.txt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-CARGA.
+
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS RANDOM
+                   FILE STATUS IS CODERRO.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  ARQ-CARGA
+             LABEL RECORD STANDARD.
+         01  REG-CARGA.
+             02  RC-COD-LIVRO     PIC 9(3).
+             02  RC-TITULO-LIVRO  PIC X(40).
+             02  RC-AUTOR-LIVRO   PIC X(40).
+             02  RC-ISBN-LIVRO    PIC X(13).
+             02  RC-QTD-ESTOQUE   PIC 9(5).
+             02  RC-PRECO-LIVRO   PIC 9(4)V99.
+             02  RC-CATEGORIA-LIVRO PIC X(15).
+             02  RC-EDITORA-LIVRO   PIC X(30).
+             02  RC-ANO-PUBLICACAO  PIC 9(4).
+
+         FD  CAD-PRODUTO
+             LABEL RECORD STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         WORKING-STORAGE SECTION.
+         77  W-COD-ERRO-CARGA   PIC XX  VALUE SPACES.
+         77  CODERRO            PIC XX  VALUE SPACES.
+             88  STATUS-OK              VALUE "00".
+             88  STATUS-DUPLICADO       VALUE "22".
+         77  W-FIM-ARQUIVO      PIC X   VALUE "N".
+             88  FIM-ARQUIVO            VALUE "S".
+         77  W-TOTAL-LIDOS      PIC 9(5) VALUE ZEROS.
+         77  W-TOTAL-GRAVADOS   PIC 9(5) VALUE ZEROS.
+         77  W-TOTAL-REJEITADOS PIC 9(5) VALUE ZEROS.
+         77  W-SPACES-173       PIC X(173) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           DISPLAY "CARGA EM LOTE DE LIVROS - INICIANDO...".
+           OPEN INPUT ARQ-CARGA.
+           OPEN I-O CAD-PRODUTO.
+           PERFORM LER-PROXIMA-LINHA.
+
+       PROCESSAMENTO.
+           ADD 1 TO W-TOTAL-LIDOS.
+           PERFORM VALIDAR-E-GRAVAR.
+           PERFORM LER-PROXIMA-LINHA.
+
+       LER-PROXIMA-LINHA.
+           READ ARQ-CARGA AT END MOVE "S" TO W-FIM-ARQUIVO.
+
+       VALIDAR-E-GRAVAR.
+           IF  RC-COD-LIVRO > 100 AND < 500
+               AND RC-TITULO-LIVRO NOT = SPACES
+               AND RC-AUTOR-LIVRO  NOT = SPACES
+               AND RC-ISBN-LIVRO   IS NUMERIC
+               AND RC-PRECO-LIVRO  > 0
+               AND RC-CATEGORIA-LIVRO NOT = SPACES
+               AND RC-EDITORA-LIVRO   NOT = SPACES
+               AND RC-ANO-PUBLICACAO  > 1900 AND <= 2099
+
+               MOVE RC-COD-LIVRO    TO COD-LIVRO
+               MOVE RC-TITULO-LIVRO TO TITULO-LIVRO
+               MOVE RC-AUTOR-LIVRO  TO AUTOR-LIVRO
+               MOVE RC-ISBN-LIVRO   TO ISBN-LIVRO
+               MOVE RC-QTD-ESTOQUE  TO QTD-ESTOQUE
+               MOVE RC-PRECO-LIVRO  TO PRECO-LIVRO
+               MOVE RC-CATEGORIA-LIVRO TO CATEGORIA-LIVRO
+               MOVE RC-EDITORA-LIVRO   TO EDITORA-LIVRO
+               MOVE RC-ANO-PUBLICACAO  TO ANO-PUBLICACAO
+               *> A CARGA EM LOTE NAO SUPORTA PRECOS PROMOCIONAIS OU DE
+               *> ATACADO; ESSES SAO CADASTRADOS DEPOIS, VIA ALTERAR.
+               MOVE ZEROS TO PRECO-PROMOCIONAL PRECO-ATACADO
+                    QTD-MIN-ATACADO
+               WRITE REG-LIVRO
+               IF  STATUS-OK
+                   ADD 1 TO W-TOTAL-GRAVADOS
+                   CALL "LOGAUDITORIA" USING "INCLUSAO  " COD-LIVRO
+                        TITULO-LIVRO W-SPACES-173 REG-LIVRO
+               ELSE
+                   ADD 1 TO W-TOTAL-REJEITADOS
+                   IF  STATUS-DUPLICADO
+                       DISPLAY "REGISTRO " RC-COD-LIVRO
+                               " REJEITADO: CODIGO JA CADASTRADO"
+                   ELSE
+                       DISPLAY "REGISTRO " RC-COD-LIVRO
+                               " REJEITADO: ERRO DE GRAVACAO (STATUS "
+                               CODERRO ")"
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO W-TOTAL-REJEITADOS
+               DISPLAY "REGISTRO " RC-COD-LIVRO
+                       " REJEITADO: DADOS INVALIDOS"
+           END-IF.
+
+       FINALIZACAO.
+           CLOSE ARQ-CARGA.
+           CLOSE CAD-PRODUTO.
+           DISPLAY "CARGA EM LOTE CONCLUIDA".
+           DISPLAY "TOTAL DE REGISTROS LIDOS......: " W-TOTAL-LIDOS.
+           DISPLAY "TOTAL GRAVADO COM SUCESSO......: " W-TOTAL-GRAVADOS.
+           DISPLAY "TOTAL REJEITADO.................: "
+                   W-TOTAL-REJEITADOS.
