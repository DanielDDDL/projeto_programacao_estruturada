@@ -0,0 +1,81 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. LOGAUDITORIA.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL ARQ-LOG
+                   ASSIGN TO "auditoria.log"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-LOG.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  ARQ-LOG
+             LABEL RECORD STANDARD.
+         COPY "LOGAUDITORIA.cpy".
+
+         WORKING-STORAGE SECTION.
+         77  W-COD-ERRO-LOG  PIC XX  VALUE SPACES.
+         01  DATA-SIS.
+             02  DS-ANO  PIC 9(4).
+             02  DS-MES  PIC 99.
+             02  DS-DIA  PIC 99.
+         01  HORA-SIS.
+             02  HS-HORA      PIC 99.
+             02  HS-MINUTO    PIC 99.
+             02  HS-SEGUNDO   PIC 99.
+             02  HS-CENTESIMO PIC 99.
+
+         LINKAGE SECTION.
+         01  LP-OPERACAO      PIC X(10).
+         01  LP-COD-LIVRO     PIC 9(3).
+         01  LP-TITULO-LIVRO  PIC X(40).
+         01  LP-VALOR-ANTES   PIC X(173).
+         01  LP-VALOR-DEPOIS  PIC X(173).
+
+       PROCEDURE DIVISION USING LP-OPERACAO LP-COD-LIVRO LP-TITULO-LIVRO
+                  LP-VALOR-ANTES LP-VALOR-DEPOIS.
+
+       INICIO.
+           PERFORM MONTAR-REGISTRO.
+           PERFORM GRAVAR-REGISTRO.
+           EXIT PROGRAM.
+
+       MONTAR-REGISTRO.
+           INITIALIZE REG-LOG.
+           ACCEPT DATA-SIS FROM DATE YYYYMMDD.
+           ACCEPT HORA-SIS FROM TIME.
+           MOVE DS-ANO        TO LOG-ANO.
+           MOVE DS-MES        TO LOG-MES.
+           MOVE DS-DIA        TO LOG-DIA.
+           MOVE HS-HORA       TO LOG-HORA.
+           MOVE HS-MINUTO     TO LOG-MINUTO.
+           MOVE HS-SEGUNDO    TO LOG-SEGUNDO.
+           MOVE LP-OPERACAO     TO LOG-OPERACAO.
+           MOVE LP-COD-LIVRO    TO LOG-COD-LIVRO.
+           MOVE LP-TITULO-LIVRO TO LOG-TITULO-LIVRO.
+           MOVE LP-VALOR-ANTES  TO LOG-VALOR-ANTES.
+           MOVE LP-VALOR-DEPOIS TO LOG-VALOR-DEPOIS.
+
+       GRAVAR-REGISTRO.
+           *> SE O ARQUIVO AINDA NAO EXISTIR, ELE E CRIADO NA PRIMEIRA
+           *> GRAVACAO; NAS DEMAIS, O REGISTRO E ACRESCENTADO AO FINAL.
+           *> (O GNUCOBOL RETORNA STATUS "05" - E NAO "00" - AO ABRIR
+           *> EM EXTEND UM ARQUIVO OPTIONAL AINDA INEXISTENTE; NESSE
+           *> CASO O PROPRIO OPEN EXTEND JA CRIA O ARQUIVO, ENTAO NAO
+           *> SE DEVE REABRI-LO EM OUTPUT - MESMA CONVENCAO ADOTADA EM
+           *> BACKUPLIVRO.CBL).
+           OPEN EXTEND ARQ-LOG.
+           IF  W-COD-ERRO-LOG = "00" OR W-COD-ERRO-LOG = "05"
+               WRITE REG-LOG
+               CLOSE ARQ-LOG
+           END-IF.
