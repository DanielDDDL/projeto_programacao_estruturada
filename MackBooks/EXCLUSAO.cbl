@@ -1,4 +1,4 @@
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXCLUSAO.
        AUTHOR. DANIEL.
@@ -6,7 +6,7 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
-            SPECIAL-NAMES.      
+            SPECIAL-NAMES.
                  DECIMAL-POINT IS COMMA.
 
              INPUT-OUTPUT SECTION.
@@ -19,126 +19,169 @@
                    FILE STATUS IS CODERRO.
 
        DATA DIVISION.
-         
+
          FILE  SECTION.
          FD  CAD-PRODUTO
              LABEL  RECORD  STANDARD.
-         01  REG-LIVRO.
-             02  COD-LIVRO     PIC  9(3).
-             02  TITULO-LIVRO  PIC  X(40).
-             02  AUTOR-LIVRO   PIC  X(40).
-             02  FILLER        PIC  X(41).
+         COPY "REGLIVRO.cpy".
 
          WORKING-STORAGE SECTION.
          77  CODERRO              PIC X(2)  VALUE SPACES.
+             88  STATUS-OK                  VALUE "00".
+             88  STATUS-NAO-ENCONTRADO      VALUE "23".
+         77  W-LOGIN-OK           PIC X     VALUE "N".
+         77  W-ACESSO-LIBERADO    PIC X     VALUE "N".
+             88  ACESSO-LIBERADO            VALUE "S".
          77  OPC                  PIC X     VALUE SPACE.
              88  OPC-OK                     VALUE "S" "N".
          77  W-COD-LIVRO-PESQUISA PIC 9(3)  VALUE ZEROS.
          77  COD-LIVRO-ED         PIC ZZ9   VALUE ZEROS.
+         77  PRECO-ED             PIC Z.ZZ9,99 VALUE ZEROS.
          77  OPC-EXCL             PIC X     VALUE SPACE.
+         77  OPC-EXCL-CONFIRMA    PIC X     VALUE SPACE.
          77  W-BRANCO             PIC X(50) VALUE SPACES.
-  	
+         77  W-SPACES-173         PIC X(173) VALUE SPACES.
+
          SCREEN SECTION.
             01 CLEAR-SCREEN.
                05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
-       
+
        PROCEDURE DIVISION.
 
        INICIO.
            PERFORM INICIALIZACAO.
            PERFORM PROCESSAMENTO UNTIL OPC = "N".
-	         PERFORM FINALIZACAO.
+           PERFORM FINALIZACAO.
            EXIT PROGRAM.
 
        INICIALIZACAO.
            MOVE "S" TO OPC.
-           PERFORM ABRIR-ARQUIVO.
+           PERFORM VALIDAR-ACESSO.
+           IF  ACESSO-LIBERADO
+               PERFORM ABRIR-ARQUIVO
+           ELSE
+               MOVE "N" TO OPC
+           END-IF.
+
+       VALIDAR-ACESSO.
+           MOVE "N" TO W-LOGIN-OK.
+           CALL "VALIDARLOGIN" USING W-LOGIN-OK.
+           IF  W-LOGIN-OK = "S"
+               MOVE "S" TO W-ACESSO-LIBERADO
+           ELSE
+               MOVE "N" TO W-ACESSO-LIBERADO
+               DISPLAY CLEAR-SCREEN
+               DISPLAY "ACESSO NEGADO - OPERACAO CANCELADA" AT 1310
+               STOP "   <ENTER> PARA CONTINUAR"
+           END-IF.
 
        PROCESSAMENTO.
            PERFORM FORMATAR-TELA.
-           PERFORM ROTINA-LEITURA
+           PERFORM ROTINA-LEITURA.
            PERFORM EXIBIR-DADOS-LIDOS.
            PERFORM ROTINA-DELECAO.
            PERFORM RECEBER-OPCAO-CONTINUIDADE.
 
        FORMATAR-TELA.
            MOVE ZEROS TO COD-LIVRO-ED.
+           MOVE SPACES TO OPC-EXCL OPC-EXCL-CONFIRMA.
 
            *> LIMPANDO TELA
            DISPLAY CLEAR-SCREEN.
 
-           CALL "CABECALHO"
-
-	         DISPLAY "EXCLUSAO DE CADASTRO DE PRODUTOS" AT 0515.
-	         DISPLAY "CODIGO:" AT 1010.
-           DISPLAY "TITULO-LIVROCAO:" AT 1210.
-           DISPLAY "AUTOR-LIVRO UNIT.:" AT 1410.
-           DISPLAY "OUTRO REGISTRO?(S/N):" AT 2010.
-
-
-
-           MOVE ZEROS TO COD-LIVRO-ED.
-
-           *> LIMPANDO TELA
-           DISPLAY  CLEAR-SCREEN.
-           
            CALL "CABECALHO".
 
            *> TITULO DO PROGRAMA
-           DISPLAY "LEITURA DE LIVROS" AT 1311.
+           DISPLAY "EXCLUSAO DE LIVROS" AT 1310.
 
            *> CAMPOS
-           DISPLAY "CODIGO:"                   AT 1502.
-           DISPLAY "TITULO:"                   AT 1702.
-           DISPLAY "AUTOR:"                    AT 1902.
-           DISPLAY "CONFIRMAR REMOCAO? (S/N): " AT 2102.
-           DISPLAY "OUTRO REGISTRO? (S/N): "   AT 2302.
-           DISPLAY "MENSAGEM:"                 AT 2502.
+           DISPLAY "CODIGO:"                    AT 1502.
+           DISPLAY "TITULO:"                    AT 1702.
+           DISPLAY "AUTOR:"                     AT 1902.
+           DISPLAY "PRECO:"                     AT 2102.
+           DISPLAY "CATEGORIA:"                 AT 2202.
+           DISPLAY "EDITORA:"                   AT 2302.
+           DISPLAY "ANO:"                       AT 2402.
+           DISPLAY "CONFIRMAR REMOCAO? (S/N): " AT 2502.
+           DISPLAY "OUTRO REGISTRO? (S/N): "    AT 2902.
+           DISPLAY "MENSAGEM:"                  AT 3002.
 
        ROTINA-LEITURA.
-          ACCEPT COD-LIVRO-ED AT 1511.
-          MOVE COD-LIVRO-ED TO  COD-LIVRO.    
-          READ CAD-PRODUTO.
-           
+           ACCEPT COD-LIVRO-ED AT 1511.
+           MOVE COD-LIVRO-ED TO  COD-LIVRO.
+           READ CAD-PRODUTO.
+
        EXIBIR-DADOS-LIDOS.
-          IF  CODERRO NOT = "00"
-              DISPLAY "LIVRO NAO ENCONTRADO" AT 2512
-          ELSE
-              DISPLAY TITULO-LIVRO   AT 1711
-              DISPLAY AUTOR-LIVRO    AT 1911
-          END-IF. 
-                 
+           IF  STATUS-OK
+               DISPLAY TITULO-LIVRO   AT 1711
+               DISPLAY AUTOR-LIVRO    AT 1911
+               MOVE PRECO-LIVRO TO PRECO-ED
+               DISPLAY PRECO-ED      AT 2111
+               DISPLAY CATEGORIA-LIVRO AT 2213
+               DISPLAY EDITORA-LIVRO   AT 2311
+               DISPLAY ANO-PUBLICACAO  AT 2411
+           ELSE
+               IF  STATUS-NAO-ENCONTRADO
+                   DISPLAY "LIVRO NAO ENCONTRADO" AT 3012
+               ELSE
+                   DISPLAY "ERRO AO LER REGISTRO (STATUS " CODERRO ")"
+                           AT 3012
+               END-IF
+           END-IF.
+
        ROTINA-DELECAO.
-            IF  CODERRO = "00"
-                ACCEPT   OPC-EXCL AT 2129
-		            IF  OPC-EXCL  =  "S"
-  			           DELETE  CAD-PRODUTO      
-                   DISPLAY "EXCLUSIVA REALIZADA COM SUCESSO" AT 2512
-                ELSE
-			             DISPLAY "EXCLUSAO NAO EFETIVADA" AT 2512
-                END-IF
-             END-IF.
-      
+           IF  STATUS-OK
+               ACCEPT   OPC-EXCL AT 2528
+               IF  OPC-EXCL  =  "S"
+                   PERFORM CONFIRMAR-DELECAO-DEFINITIVA
+               ELSE
+                   DISPLAY "EXCLUSAO NAO EFETIVADA" AT 3012
+               END-IF
+           END-IF.
+
+       CONFIRMAR-DELECAO-DEFINITIVA.
+           DISPLAY "REGISTRO A EXCLUIR: "               AT 2602.
+           DISPLAY TITULO-LIVRO                         AT 2622.
+           DISPLAY AUTOR-LIVRO                          AT 2663.
+           DISPLAY "CONFIRMA DEFINITIVAMENTE? (S/N): "  AT 2702.
+           ACCEPT OPC-EXCL-CONFIRMA AT 2737.
+           MOVE FUNCTION UPPER-CASE (OPC-EXCL-CONFIRMA)
+             TO OPC-EXCL-CONFIRMA.
+           IF  OPC-EXCL-CONFIRMA = "S"
+               DELETE  CAD-PRODUTO
+               IF  STATUS-OK
+                   CALL "LOGAUDITORIA" USING "EXCLUSAO  " COD-LIVRO
+                        TITULO-LIVRO REG-LIVRO W-SPACES-173
+                   DISPLAY "EXCLUSIVA REALIZADA COM SUCESSO" AT 3012
+               ELSE
+                   DISPLAY "ERRO AO EXCLUIR (STATUS " CODERRO ")"
+                           AT 3012
+               END-IF
+           ELSE
+               DISPLAY "EXCLUSAO NAO EFETIVADA" AT 3012
+           END-IF.
+
        RECEBER-OPCAO-CONTINUIDADE.
            PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT OPC AT 2325 WITH AUTO
+               ACCEPT OPC AT 2925 WITH AUTO
                MOVE FUNCTION UPPER-CASE (OPC) TO OPC
                PERFORM LIMPAR-ESPACO-MENSAGEM
                IF NOT OPC-OK
-                   DISPLAY "DIGITE 'S' OU 'N'" AT 2512
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 3012
                END-IF
            END-PERFORM.
-       
+
        ABRIR-ARQUIVO.
+           CALL "BACKUPLIVRO".
            *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO
            OPEN  I-O  CAD-PRODUTO.
 
        FINALIZACAO.
-           CLOSE  CAD-PRODUTO
+           IF  ACESSO-LIBERADO
+               CLOSE  CAD-PRODUTO
+           END-IF.
            DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
            STOP  " ".
 
        LIMPAR-ESPACO-MENSAGEM.
-          DISPLAY W-BRANCO AT 2512.
-
-       FIM-ULTIMA-LINHA.
\ No newline at end of file
+          DISPLAY W-BRANCO AT 3012.
