@@ -0,0 +1,9 @@
+      *> REGFILIAL.cpy
+      *> LAYOUT UNICO DO REGISTRO DE ESTOQUE POR FILIAL, COMPARTILHADO
+      *> POR TODOS OS PROGRAMAS QUE ACESSAM O ARQUIVO "estfilial.dat".
+       01  REG-ESTOQUE-FILIAL.
+           02  COD-ESTOQUE-FIL       PIC 9(5).
+           02  COD-LIVRO-FIL         PIC 9(3).
+           02  COD-FILIAL            PIC 9(2).
+           02  NOME-FILIAL           PIC X(20).
+           02  QTD-ESTOQUE-FIL       PIC 9(5).
