@@ -0,0 +1,146 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ETIQUETAS.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS DYNAMIC
+                   FILE STATUS IS CODERRO.
+
+                   SELECT OPTIONAL ARQ-ETIQUETAS
+                   ASSIGN TO "etiquetas.txt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-ETQ.
+
+       DATA DIVISION.
+         FILE  SECTION.
+         FD  CAD-PRODUTO
+             LABEL  RECORD  STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-ETIQUETAS
+             LABEL RECORD STANDARD.
+         01  REG-ETIQUETA  PIC X(60).
+
+         WORKING-STORAGE SECTION.
+         77  CODERRO            PIC X(2)  VALUE SPACES.
+             88  STATUS-OK                VALUE "00".
+             88  STATUS-NAO-ENCONTRADO    VALUE "23".
+         77  W-COD-ERRO-ETQ     PIC XX    VALUE SPACES.
+         77  W-ARQUIVOS-ABERTOS PIC X     VALUE "N".
+             88  ARQUIVOS-ABERTOS         VALUE "S".
+         77  W-COD-INICIO-ED    PIC ZZ9   VALUE ZEROS.
+         77  W-COD-FIM-ED       PIC ZZ9   VALUE ZEROS.
+         77  W-COD-INICIO       PIC 9(3)  VALUE ZEROS.
+         77  W-COD-FIM          PIC 9(3)  VALUE ZEROS.
+         77  W-TOTAL-ETIQUETAS  PIC 9(5)  VALUE ZEROS.
+         77  W-PRECO-ED         PIC Z.ZZ9,99 VALUE ZEROS.
+         77  W-BARRAS           PIC X(17) VALUE SPACES.
+
+         SCREEN SECTION.
+            01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           IF  ARQUIVOS-ABERTOS
+               PERFORM RECEBER-FAIXA
+               PERFORM GERAR-ETIQUETAS
+           END-IF.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+           DISPLAY "IMPRESSAO DE ETIQUETAS"   AT 1310.
+           OPEN I-O CAD-PRODUTO.
+           IF  STATUS-OK OR CODERRO = "05"
+               OPEN OUTPUT ARQ-ETIQUETAS
+               MOVE "S" TO W-ARQUIVOS-ABERTOS
+           ELSE
+               DISPLAY "ERRO AO ABRIR O CADASTRO (STATUS " CODERRO ")"
+                       AT 1502
+           END-IF.
+
+       RECEBER-FAIXA.
+           DISPLAY "CODIGO INICIAL:"  AT 1502.
+           DISPLAY "CODIGO FINAL:"   AT 1702.
+           ACCEPT W-COD-INICIO-ED AT 1518.
+           ACCEPT W-COD-FIM-ED    AT 1718.
+           MOVE W-COD-INICIO-ED TO W-COD-INICIO.
+           MOVE W-COD-FIM-ED    TO W-COD-FIM.
+
+       GERAR-ETIQUETAS.
+           MOVE W-COD-INICIO TO COD-LIVRO.
+           START CAD-PRODUTO KEY IS NOT LESS THAN COD-LIVRO
+               INVALID KEY MOVE "23" TO CODERRO
+           END-START.
+           IF  STATUS-OK
+               PERFORM LER-PROXIMO-LIVRO
+               PERFORM UNTIL NOT STATUS-OK OR COD-LIVRO > W-COD-FIM
+                   PERFORM IMPRIMIR-ETIQUETA
+                   PERFORM LER-PROXIMO-LIVRO
+               END-PERFORM
+           END-IF.
+           IF  W-TOTAL-ETIQUETAS = 0
+               DISPLAY "NENHUM LIVRO ENCONTRADO NA FAIXA INFORMADA"
+                       AT 1902
+           ELSE
+               DISPLAY W-TOTAL-ETIQUETAS AT 1902
+               DISPLAY "ETIQUETA(S) GERADA(S) EM ""etiquetas.txt"""
+                       AT 1909
+           END-IF.
+
+       LER-PROXIMO-LIVRO.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END MOVE "10" TO CODERRO
+           END-READ.
+
+       IMPRIMIR-ETIQUETA.
+           ADD 1 TO W-TOTAL-ETIQUETAS.
+           MOVE PRECO-LIVRO TO W-PRECO-ED.
+           STRING "*" FUNCTION TRIM (ISBN-LIVRO) "*"
+               DELIMITED BY SIZE INTO W-BARRAS.
+
+           MOVE SPACES TO REG-ETIQUETA.
+           MOVE "------------------------------------------" TO
+               REG-ETIQUETA.
+           WRITE REG-ETIQUETA.
+
+           STRING "COD: " COD-LIVRO "   " FUNCTION TRIM (TITULO-LIVRO)
+               DELIMITED BY SIZE INTO REG-ETIQUETA.
+           WRITE REG-ETIQUETA.
+
+           STRING "AUTOR: " FUNCTION TRIM (AUTOR-LIVRO)
+               DELIMITED BY SIZE INTO REG-ETIQUETA.
+           WRITE REG-ETIQUETA.
+
+           STRING "PRECO: R$ " W-PRECO-ED
+               DELIMITED BY SIZE INTO REG-ETIQUETA.
+           WRITE REG-ETIQUETA.
+
+           MOVE W-BARRAS TO REG-ETIQUETA.
+           WRITE REG-ETIQUETA.
+
+       FINALIZACAO.
+           IF  ARQUIVOS-ABERTOS
+               CLOSE ARQ-ETIQUETAS
+           END-IF.
+           CLOSE CAD-PRODUTO.
+           DISPLAY "FIM DE PROCESSAMENTO" AT 2102.
+           STOP " ".
