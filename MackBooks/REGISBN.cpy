@@ -0,0 +1,9 @@
+      *> REGISBN.cpy
+      *> LAYOUT DO REGISTRO DE REFERENCIA ISBN, USADO PARA ENRIQUECER
+      *> TITULO E AUTOR DURANTE A INCLUSAO A PARTIR DE UM EXTRATO DE
+      *> CATALOGO EXTERNO CARREGADO PERIODICAMENTE EM
+      *> "catalogoisbn.txt".
+       01  REG-CATALOGO-ISBN.
+           02  CI-ISBN           PIC X(13).
+           02  CI-TITULO         PIC X(40).
+           02  CI-AUTOR          PIC X(40).
