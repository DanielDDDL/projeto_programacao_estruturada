@@ -0,0 +1,130 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EXPORTARLIVROS.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS SEQUENTIAL
+                   FILE STATUS IS CODERRO.
+
+                   SELECT OPTIONAL ARQ-EXPORT
+                   ASSIGN TO "livros_export.csv"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS W-COD-ERRO-EXP.
+
+       DATA DIVISION.
+         FILE  SECTION.
+         FD  CAD-PRODUTO
+             LABEL  RECORD  STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-EXPORT
+             LABEL RECORD STANDARD.
+         01  REG-EXPORT  PIC X(200).
+
+         WORKING-STORAGE SECTION.
+         77  CODERRO          PIC X(2)   VALUE SPACES.
+             88  STATUS-OK               VALUE "00".
+         77  W-COD-ERRO-EXP   PIC XX     VALUE SPACES.
+             88  STATUS-EXP-OK           VALUE "00".
+         77  W-FIM-ARQUIVO    PIC X      VALUE "N".
+             88  FIM-ARQUIVO             VALUE "S".
+         77  W-TOTAL-EXPORTADOS PIC 9(5) VALUE ZEROS.
+         77  W-ARQUIVOS-ABERTOS PIC X    VALUE "N".
+             88  ARQUIVOS-ABERTOS        VALUE "S".
+         77  W-LINHA-CSV      PIC X(200) VALUE SPACES.
+         77  W-COD-ED         PIC ZZ9    VALUE ZEROS.
+         77  W-ESTOQUE-ED     PIC ZZZZ9  VALUE ZEROS.
+         77  W-PRECO-ED       PIC Z.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           IF  ARQUIVOS-ABERTOS
+               PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO
+           END-IF.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           DISPLAY "EXPORTACAO DO CATALOGO - INICIANDO...".
+           OPEN INPUT CAD-PRODUTO.
+           IF  STATUS-OK OR CODERRO = "05"
+               OPEN OUTPUT ARQ-EXPORT
+               MOVE "S" TO W-ARQUIVOS-ABERTOS
+               PERFORM GRAVAR-CABECALHO-CSV
+               PERFORM LER-PROXIMO-LIVRO
+           ELSE
+               DISPLAY "ERRO AO ABRIR O CADASTRO (STATUS " CODERRO ")"
+           END-IF.
+
+       GRAVAR-CABECALHO-CSV.
+           STRING "CODIGO;TITULO;AUTOR;ISBN;ESTOQUE;PRECO;CATEGORIA;"
+               "EDITORA;ANO" DELIMITED BY SIZE INTO REG-EXPORT.
+           WRITE REG-EXPORT.
+
+       PROCESSAMENTO.
+           PERFORM MONTAR-LINHA-CSV.
+           PERFORM LER-PROXIMO-LIVRO.
+
+       MONTAR-LINHA-CSV.
+           MOVE COD-LIVRO   TO W-COD-ED.
+           MOVE QTD-ESTOQUE TO W-ESTOQUE-ED.
+           MOVE PRECO-LIVRO TO W-PRECO-ED.
+           MOVE SPACES TO W-LINHA-CSV.
+           STRING
+               FUNCTION TRIM (W-COD-ED)        DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               FUNCTION TRIM (TITULO-LIVRO)     DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               FUNCTION TRIM (AUTOR-LIVRO)      DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               FUNCTION TRIM (ISBN-LIVRO)       DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               FUNCTION TRIM (W-ESTOQUE-ED)     DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               FUNCTION TRIM (W-PRECO-ED)       DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               FUNCTION TRIM (CATEGORIA-LIVRO)  DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               FUNCTION TRIM (EDITORA-LIVRO)    DELIMITED BY SIZE
+               ";"                               DELIMITED BY SIZE
+               ANO-PUBLICACAO                    DELIMITED BY SIZE
+               INTO W-LINHA-CSV
+           END-STRING.
+           MOVE W-LINHA-CSV TO REG-EXPORT.
+           WRITE REG-EXPORT.
+           IF  STATUS-EXP-OK
+               ADD 1 TO W-TOTAL-EXPORTADOS
+           ELSE
+               DISPLAY "ERRO AO GRAVAR LINHA (STATUS "
+                       W-COD-ERRO-EXP ")"
+           END-IF.
+
+       LER-PROXIMO-LIVRO.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       FINALIZACAO.
+           IF  ARQUIVOS-ABERTOS
+               CLOSE ARQ-EXPORT
+           END-IF.
+           CLOSE CAD-PRODUTO.
+           DISPLAY "EXPORTACAO CONCLUIDA".
+           DISPLAY "TOTAL DE LIVROS EXPORTADOS....: "
+                   W-TOTAL-EXPORTADOS.
+           DISPLAY "ARQUIVO GERADO.................: livros_export.csv".
