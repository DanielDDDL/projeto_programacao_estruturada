@@ -0,0 +1,22 @@
+      *> REGEMPR.cpy
+      *> LAYOUT UNICO DO REGISTRO DE EMPRESTIMO, COMPARTILHADO POR TODOS
+      *> OS PROGRAMAS QUE ACESSAM O ARQUIVO "emprestimos.dat".
+       01  REG-EMPRESTIMO.
+           02  COD-EMPRESTIMO        PIC 9(5).
+           02  COD-LIVRO-EMP         PIC 9(3).
+           02  NOME-LEITOR           PIC X(40).
+           02  DATA-EMPRESTIMO.
+               03  DE-ANO            PIC 9(4).
+               03  DE-MES            PIC 99.
+               03  DE-DIA            PIC 99.
+           02  DATA-PREVISTA-DEVOL.
+               03  DP-ANO            PIC 9(4).
+               03  DP-MES            PIC 99.
+               03  DP-DIA            PIC 99.
+           02  DATA-DEVOLUCAO.
+               03  DD-ANO            PIC 9(4).
+               03  DD-MES            PIC 99.
+               03  DD-DIA            PIC 99.
+           02  SITUACAO-EMPRESTIMO   PIC X.
+               88  EMPRESTIMO-ATIVO      VALUE "A".
+               88  EMPRESTIMO-DEVOLVIDO  VALUE "D".
