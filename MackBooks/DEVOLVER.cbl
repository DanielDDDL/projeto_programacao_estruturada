@@ -0,0 +1,183 @@
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. DEVOLVER.
+       AUTHOR. DANIEL.
+
+       ENVIRONMENT DIVISION.
+         CONFIGURATION SECTION.
+
+             SPECIAL-NAMES.
+                 DECIMAL-POINT IS COMMA.
+
+             INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT OPTIONAL CAD-PRODUTO
+                   ASSIGN TO "livros.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-LIVRO
+                   ACCESS RANDOM
+                   FILE STATUS IS CODERRO.
+
+                   SELECT OPTIONAL ARQ-EMPRESTIMO
+                   ASSIGN TO "emprestimos.dat"
+                   ORGANIZATION INDEXED
+                   RECORD KEY IS COD-EMPRESTIMO
+                   ALTERNATE RECORD KEY IS COD-LIVRO-EMP WITH DUPLICATES
+                   ACCESS RANDOM
+                   FILE STATUS IS W-COD-ERRO-EMP.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  CAD-PRODUTO
+             LABEL RECORD STANDARD.
+         COPY "REGLIVRO.cpy".
+
+         FD  ARQ-EMPRESTIMO
+             LABEL RECORD STANDARD.
+         COPY "REGEMPR.cpy".
+
+         WORKING-STORAGE SECTION.
+         77  CODERRO            PIC XX    VALUE SPACES.
+             88  STATUS-OK                VALUE "00".
+         77  W-COD-ERRO-EMP     PIC XX    VALUE SPACES.
+             88  STATUS-EMP-OK            VALUE "00".
+             88  STATUS-EMP-NAO-ENCONTRADO VALUE "23".
+         77  W-OPCAO            PIC X     VALUE SPACES.
+             88  OPC-OK                   VALUE "S" "N".
+         77  W-CONFIRMA         PIC X     VALUE SPACES.
+         77  W-EMPRESTIMO-OK    PIC X     VALUE "N".
+             88  EMPRESTIMO-OK            VALUE "S".
+         77  COD-EMP-ED         PIC ZZZZ9 VALUE ZEROS.
+         77  W-DATA-HOJE-AAAAMMDD PIC 9(8) VALUE ZEROS.
+         77  W-BRANCO           PIC X(50) VALUE SPACES.
+         77  W-REG-LIVRO-ANTES  PIC X(173) VALUE SPACES.
+
+         SCREEN SECTION.
+            01 CLEAR-SCREEN.
+               05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 0.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL W-OPCAO = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       INICIALIZACAO.
+           *> SE ARQUIVO NAO FOR ENCONTRADO, UM NOVO SERA CRIADO
+           OPEN I-O CAD-PRODUTO.
+           OPEN I-O ARQ-EMPRESTIMO.
+
+       PROCESSAMENTO.
+           PERFORM FORMATAR-TELA.
+           PERFORM RECEBER-COD-EMPRESTIMO.
+           IF  EMPRESTIMO-OK
+               PERFORM CONFIRMAR-E-DEVOLVER
+           END-IF.
+           PERFORM OPCAO-CONTINUIDADE.
+
+       FORMATAR-TELA.
+           MOVE "N" TO W-EMPRESTIMO-OK.
+           MOVE ZEROS TO COD-EMP-ED.
+           MOVE SPACES TO W-CONFIRMA.
+
+           DISPLAY CLEAR-SCREEN.
+           CALL "CABECALHO".
+
+           DISPLAY "DEVOLUCAO DE LIVROS"               AT 1310.
+           DISPLAY "CODIGO DO EMPRESTIMO:"              AT 1502.
+           DISPLAY "LIVRO:"                             AT 1702.
+           DISPLAY "LEITOR:"                            AT 1902.
+           DISPLAY "CONFIRMA A DEVOLUCAO? (S/N):"       AT 2102.
+           DISPLAY "MENSAGEM:"                          AT 2302.
+           DISPLAY "OUTRA DEVOLUCAO? (S/N):"             AT 2502.
+
+       RECEBER-COD-EMPRESTIMO.
+           ACCEPT COD-EMP-ED AT 1524.
+           MOVE COD-EMP-ED TO COD-EMPRESTIMO.
+           READ ARQ-EMPRESTIMO.
+           IF  STATUS-EMP-OK
+               IF  EMPRESTIMO-DEVOLVIDO
+                   DISPLAY "EMPRESTIMO JA FOI DEVOLVIDO" AT 2312
+               ELSE
+                   MOVE COD-LIVRO-EMP TO COD-LIVRO
+                   READ CAD-PRODUTO
+                   IF  STATUS-OK
+                       MOVE "S" TO W-EMPRESTIMO-OK
+                       DISPLAY TITULO-LIVRO AT 1709
+                       DISPLAY NOME-LEITOR  AT 1909
+                       PERFORM LIMPAR-ESPACO-MENSAGEM
+                   ELSE
+                       DISPLAY "ERRO AO LER LIVRO (STATUS "
+                               CODERRO ")" AT 2312
+                   END-IF
+               END-IF
+           ELSE
+               IF  STATUS-EMP-NAO-ENCONTRADO
+                   DISPLAY "EMPRESTIMO NAO ENCONTRADO" AT 2312
+               ELSE
+                   DISPLAY "ERRO AO LER EMPRESTIMO (STATUS "
+                           W-COD-ERRO-EMP ")" AT 2312
+               END-IF
+           END-IF.
+
+       CONFIRMAR-E-DEVOLVER.
+           PERFORM WITH TEST AFTER UNTIL W-CONFIRMA = "S" OR "N"
+               ACCEPT W-CONFIRMA AT 2132 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-CONFIRMA) TO W-CONFIRMA
+               IF  W-CONFIRMA NOT = "S" AND "N"
+                   DISPLAY "DIGITAR 'S' PARA CONFIRMAR E 'N' PARA"
+                           AT 2312
+               ELSE
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           IF  W-CONFIRMA = "S"
+               ACCEPT W-DATA-HOJE-AAAAMMDD FROM DATE YYYYMMDD
+               MOVE W-DATA-HOJE-AAAAMMDD (1:4) TO DD-ANO
+               MOVE W-DATA-HOJE-AAAAMMDD (5:2) TO DD-MES
+               MOVE W-DATA-HOJE-AAAAMMDD (7:2) TO DD-DIA
+               MOVE "D" TO SITUACAO-EMPRESTIMO
+               REWRITE REG-EMPRESTIMO
+               IF  STATUS-EMP-OK
+                   MOVE REG-LIVRO TO W-REG-LIVRO-ANTES
+                   ADD 1 TO QTD-ESTOQUE
+                   REWRITE REG-LIVRO
+                   IF  STATUS-OK
+                       CALL "LOGAUDITORIA" USING "DEVOLUCAO " COD-LIVRO
+                            TITULO-LIVRO W-REG-LIVRO-ANTES REG-LIVRO
+                       DISPLAY "DEVOLUCAO REGISTRADA COM SUCESSO"
+                               AT 2312
+                   ELSE
+                       DISPLAY "ERRO AO ATUALIZAR ESTOQUE (STATUS "
+                               CODERRO ")" AT 2312
+                   END-IF
+               ELSE
+                   DISPLAY "ERRO AO ATUALIZAR EMPRESTIMO (STATUS "
+                           W-COD-ERRO-EMP ")" AT 2312
+               END-IF
+           ELSE
+               DISPLAY "DEVOLUCAO NAO EFETIVADA" AT 2312
+           END-IF.
+
+       OPCAO-CONTINUIDADE.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT W-OPCAO AT 2525 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (W-OPCAO) TO W-OPCAO
+               IF  OPC-OK
+                   PERFORM LIMPAR-ESPACO-MENSAGEM
+               ELSE
+                   DISPLAY "DIGITE 'S' OU 'N'" AT 2312
+               END-IF
+           END-PERFORM.
+
+       LIMPAR-ESPACO-MENSAGEM.
+           DISPLAY W-BRANCO AT 2312.
+
+       FINALIZACAO.
+           CLOSE CAD-PRODUTO.
+           CLOSE ARQ-EMPRESTIMO.
+           DISPLAY "TERMINO DO PROCESSAMENTO" AT 2621.
