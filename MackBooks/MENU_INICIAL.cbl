@@ -21,8 +21,8 @@
            02 MES PIC 99/.
            02 ANO PIC 9(4).
        
-       77 OPC PIC 9 VALUE ZEROS.
-           88 OPC-VALIDA VALUE 1 2 3 4 9.
+       77 OPC PIC 99 VALUE ZEROS.
+           88 OPC-VALIDA VALUE 1 2 3 4 5 6 7 8 9 10 11 12 0.
            
        77 BRANCO PIC X(20) VALUE SPACES.
        77 LINHA  PIC X(32) VALUE ALL '='.                       
@@ -31,7 +31,7 @@
        
            PERFORM CABECALHO.
        
-           PERFORM MENUPRINCIPAL UNTIL OPC = 9.
+           PERFORM MENUPRINCIPAL UNTIL OPC = 0.
            STOP " ".
            STOP RUN.
        
@@ -60,33 +60,67 @@
    	       DISPLAY "(2)  REMOVER LIVRO"   AT 1507.    
    	       DISPLAY "(3)  ALTERAR LIVRO"   AT 1707.
            DISPLAY "(4)  CONSULTAR LIVRO" AT 1907.
-           DISPLAY "(9)  ENCERRAR"        AT 2107.                      
-   	       DISPLAY "ESCOLHA A OPCAO:"     AT 2307.
-           
+           DISPLAY "(5)  EMPRESTAR LIVRO" AT 2107.
+           DISPLAY "(6)  DEVOLVER LIVRO"  AT 2307.
+           DISPLAY "(7)  RELATORIO DE LIVROS" AT 2507.
+           DISPLAY "(8)  EXPORTAR CATALOGO (CSV)" AT 2707.
+           DISPLAY "(9)  IMPRIMIR ETIQUETAS" AT 2907.
+           DISPLAY "(10) RELATORIO POR CATEGORIA" AT 3107.
+           DISPLAY "(11) CORRIGIR AUTOR (LOTE)"   AT 3307.
+           DISPLAY "(12) ESTOQUE POR FILIAL"      AT 3507.
+           DISPLAY "(0)  ENCERRAR"        AT 3707.
+   	       DISPLAY "ESCOLHA A OPCAO:"     AT 3907.
+
            PERFORM WITH TEST AFTER UNTIL OPC-VALIDA
-               ACCEPT OPC AT 2325
+               ACCEPT OPC AT 3925
                IF OPC-VALIDA
                    *> LIMPANDO MESANGEM DE ERRO
-                   DISPLAY BRANCO AT 2407
+                   DISPLAY BRANCO AT 4007
                ELSE
                    *> MENSAGEM DE ERRO
-                   DISPLAY "DIGITE 1, 2, 3, 4 OU 9" AT 2407
+                   DISPLAY
+                   "DIGITE 1, 2, 3, 4, 5, 6, 7, 8, 9, 10, 11, 12 OU 0"
+                           AT 4007
                END-IF
-               
+
                EVALUATE OPC
                    WHEN 1
                        *> CHAMADO DO MODULO DE INCLUSAO
-                       DISPLAY "SOMETHING" AT 1010
+                       CALL "INCLUSAO"
                    WHEN 2
                        *> CHAMADO DE REMOCAO
-                       DISPLAY "SOMETHING" AT 1010
+                       CALL "EXCLUSAO"
                    WHEN 3
                        *> CHAMADO DE ALTERACAO
-                       DISPLAY "SOMETHING" AT 1010
-                   WHEN 4 
+                       CALL "ALTERAR"
+                   WHEN 4
                        *> CHAMADO DE CONSULTA
-                       DISPLAY "SOMETHING" AT 1010
+                       CALL "LEITURA"
+                   WHEN 5
+                       *> CHAMADO DE EMPRESTIMO
+                       CALL "EMPRESTAR"
+                   WHEN 6
+                       *> CHAMADO DE DEVOLUCAO
+                       CALL "DEVOLVER"
+                   WHEN 7
+                       *> CHAMADO DO RELATORIO
+                       CALL "RELATORIO"
+                   WHEN 8
+                       *> CHAMADO DA EXPORTACAO EM CSV
+                       CALL "EXPORTARLIVROS"
+                   WHEN 9
+                       *> CHAMADO DA IMPRESSAO DE ETIQUETAS
+                       CALL "ETIQUETAS"
+                   WHEN 10
+                       *> CHAMADO DO RELATORIO POR CATEGORIA
+                       CALL "RELATORIOCATEGORIA"
+                   WHEN 11
+                       *> CHAMADO DA CORRECAO EM LOTE DE AUTOR
+                       CALL "CORRIGIRAUTOR"
+                   WHEN 12
+                       *> CHAMADO DO CADASTRO DE ESTOQUE POR FILIAL
+                       CALL "ESTOQUEFILIAL"
                END-EVALUATE
            END-PERFORM.
-           
-      . *> FIM DO PROGRAMA PRINCIPAL
\ No newline at end of file
+
+      *> FIM DO PROGRAMA PRINCIPAL
